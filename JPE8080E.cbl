@@ -0,0 +1,307 @@
+//*%OPC SCAN
+//JPE8080E JOB (0000,SYST),MSGCLASS=X,MSGLEVEL=(1,1),
+//             CLASS=F,RD=R
+//*
+//LIBPROC  JCLLIB ORDER=(GRBS.PRE1.PRCLIB)
+//         INCLUDE MEMBER=INCLJBP
+//*
+//*********************************************************************
+//*                             JPE8080E
+//* EXTRAE CUENTAS AMORTIZADAS (KC4100) Y LITIGIO/BAJAS (DV9001) PARA
+//* EL FTF DIARIO. RAMA INDEPENDIENTE DE JPE8080D (LEG PE16/PE06):
+//* NO LEE NINGUNA SALIDA DE JPE8080D, POR LO QUE LA PLANIFICACION OPC
+//* LANZA ESTE JOB EN PARALELO CON JPE8080D. JPE8080D.PAS00230/PAS00240
+//* CONSUMEN AMORT00/BAJASDV/VENTAS GENERADOS AQUI, ASI QUE LA PLANI-
+//* FICACION OPC LOS LANZA DESPUES DE ESTE JOB; ADEMAS, AL TERMINAR,
+//* PAS00070 DEJA LA MARCA JPE8080E.LISTO (FECHA DE ESTA EJECUCION),
+//* QUE JPE8080D.PAS00225 COMPRUEBA ANTES DE QUE PAS00230 CONSUMA
+//* ESOS FICHEROS, PARA NO DEPENDER SOLO DEL ORDEN DE PLANIFICACION.
+//* &ENTCOD ES VARIABLE OPC (CODIGO DE ENTIDAD) RESUELTA POR EL SCAN
+//* DE CABECERA, IGUAL QUE EN JPE8080D.
+//* CADA PASO DE FILTRADO/CRUCE LLEVA A CONTINUACION UN PASO PE80642
+//* QUE ANOTA REGISTROS DE ENTRADA/SALIDA EN SU PROPIO
+//* FICHERO DE CONTROL DE VOLUMENES DEL DIA, CTLVOL.D&OYMD1., PARA NO
+//* COMPARTIR UN MISMO DATASET DE SALIDA CON JPE8080D MIENTRAS AMBOS
+//* JOBS CORREN EN PARALELO.
+//*********************************************************************
+//*
+//PAS00010 EXEC PGM=IDCAMS,RD=NR
+//*********************************************************************
+//* PAS00010 BORRADO DE FICHEROS
+//*********************************************************************
+//SYSPRINT  DD SYSOUT=*
+//SYSIN     DD *
+   DELETE PPE.C00.PUENTE11.JPE8080D.KC41S00.D&OYMD1.
+   DELETE PPE.C00.PUENTE11.JPE8080D.KC41S01.D&OYMD1.
+   DELETE PPE.C00.PUENTE11.JPE8080D.DV90S00.D&OYMD1.
+   DELETE PPE.C00.PUENTE11.JPE8080D.DV90S01.D&OYMD1.
+   DELETE PPE.C00.PUENTE11.JPE8080D.BAJASDV.D&OYMD1.
+   DELETE PPE.C00.PUENTE11.JPE8080D.AMORT00.D&OYMD1.
+   DELETE PPE.C00.PUENTE11.JPE8080D.VENTAS.D&OYMD1.
+   DELETE PPE.C00.PUENTE11.JPE8080E.CTLVOL.D&OYMD1.
+   DELETE PPE.C00.PUENTE11.JPE8080E.LISTO
+   IF MAXCC < 9 THEN SET MAXCC=0
+/*
+//*
+//PAS00011 EXEC PGM=PLEXP022,COND=(0,GE,PAS00010)
+//*
+//PAS00020 EXEC PGM=SORT,PARM=ABEND
+//*********************************************************************
+//* PAS00020 SE EXTRAEN LAS CUENTAS AMORTIZADAS
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//SORTIN    DD DSN=PDV.C00.PUENTE1.KC4100.DIARIO.V01(0),
+//             DISP=SHR
+//SORTOUT1  DD DSN=PPE.C00.PUENTE11.JPE8080D.KC41S00.D&OYMD1.,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1000,100),RLSE),
+//             LRECL=234,RECFM=FB
+//SORTOUT2  DD DSN=PPE.C00.PUENTE11.JPE8080D.KC41S01.D&OYMD1.,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1000,100),RLSE),
+//             LRECL=234,RECFM=FB
+//SYSIN     DD *
+  OPTION DYNALLOC=(,15)
+  SORT FIELDS=COPY
+  OUTFIL FNAMES=SORTOUT1,       -- CONTENCIOSO
+       INCLUDE=(1,2,CH,EQ,C'&ENTCOD',AND,29,1,CH,EQ,C'S',AND, --- SITUCONTA
+                (28,1,CH,EQ,C'S',OR,28,1,CH,EQ,C'X'))     --- SITSUBJE
+  OUTFIL FNAMES=SORTOUT2,       -- VENTAS
+       INCLUDE=(1,2,CH,EQ,C'&ENTCOD',AND,29,1,CH,EQ,C'S',AND, --- SITUCONTA
+                28,1,CH,EQ,C'V')                          --- SITSUBJE
+/*
+//*
+//PAS00021 EXEC PGM=PLEXP022,COND=(0,GE,PAS00020)
+//*
+//PAS00022 EXEC PGM=PE80642,PARM='PAS00020'
+//*********************************************************************
+//* PAS00022 CONTROL DE VOLUMEN DEL PASO PAS00020 (REGISTROS DE
+//*          ENTRADA/SALIDA) PARA EL FICHERO CTLVOL DEL DIA. SORTOUT2
+//*          (VENTAS, KC41S01) NO SE CUENTA AQUI: ES EL SEGUNDO OUTFIL
+//*          DE ESTE PASO Y SE CUBRE, JUNTO CON VENTAS, EN PAS00062.
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//ENTRA1    DD DSN=PDV.C00.PUENTE1.KC4100.DIARIO.V01(0),
+//             DISP=SHR
+//ENTRA2    DD DSN=PPE.C00.PUENTE11.JPE8080D.KC41S00.D&OYMD1.,
+//             DISP=SHR
+//FECHAR    DD *
+&OYMD1
+/*
+//CTLSAL    DD DSN=PPE.C00.PUENTE11.JPE8080E.CTLVOL.D&OYMD1.,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             LRECL=40,RECFM=FB
+//*
+//PAS00023 EXEC PGM=PLEXP022,COND=(0,GE,PAS00022)
+//*
+//PAS00030 EXEC PGM=SORT,PARM=ABEND
+//*********************************************************************
+//* PAS00030 SEPARACION EL FICHERO PARA LITIGIO Y BAJAS
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//SORTIN    DD DSN=PDV.C00.PUENTE1.DV9001.UNLOAD.V01,
+//             DISP=SHR
+//SORTOUT1  DD DSN=PPE.C00.PUENTE11.JPE8080D.DV90S00.D&OYMD1.,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1000,100),RLSE),
+//             LRECL=492,RECFM=FB
+//SORTOUT2  DD DSN=PPE.C00.PUENTE11.JPE8080D.DV90S01.D&OYMD1.,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1000,100),RLSE),
+//             LRECL=492,RECFM=FB
+//SYSIN     DD *
+  OPTION DYNALLOC=(,15)
+  SORT FIELDS=COPY
+  OUTFIL FNAMES=SORTOUT1,           -- LITIGIO
+       INCLUDE=(1,2,CH,EQ,C'&ENTCOD',AND,240,1,CH,EQ,C'L')    --- SITUACION
+  OUTFIL FNAMES=SORTOUT2,           -- BAJA
+       INCLUDE=(1,2,CH,EQ,C'&ENTCOD',AND,
+	            240,1,CH,EQ,C'B',AND,     --- SITUACION
+	            361,1,CH,EQ,C'S',AND,     --- INDICATORS
+				488,5,PD,EQ,0)            --  CONPEL
+/*
+//*
+//PAS00031 EXEC PGM=PLEXP022,COND=(0,GE,PAS00030)
+//*
+//PAS00032 EXEC PGM=PE80642,PARM='PAS00030'
+//*********************************************************************
+//* PAS00032 CONTROL DE VOLUMEN DEL PASO PAS00030 (REGISTROS DE
+//*          ENTRADA/SALIDA) PARA EL FICHERO CTLVOL DEL DIA. SORTOUT2
+//*          (BAJA, DV90S01) NO SE CUENTA AQUI: ES EL SEGUNDO OUTFIL
+//*          DE ESTE PASO Y SE CUBRE, JUNTO CON BAJASDV, EN PAS00052.
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//ENTRA1    DD DSN=PDV.C00.PUENTE1.DV9001.UNLOAD.V01,
+//             DISP=SHR
+//ENTRA2    DD DSN=PPE.C00.PUENTE11.JPE8080D.DV90S00.D&OYMD1.,
+//             DISP=SHR
+//FECHAR    DD *
+&OYMD1
+/*
+//CTLSAL    DD DSN=PPE.C00.PUENTE11.JPE8080E.CTLVOL.D&OYMD1.,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             LRECL=40,RECFM=FB
+//*
+//PAS00033 EXEC PGM=PLEXP022,COND=(0,GE,PAS00032)
+//*
+//PAS00040 EXEC PGM=SORT,PARM=ABEND
+//*********************************************************************
+//* PAS00040 JOINKEYS POR CONTRATO kc41 VS dv90 PARA SACAR AMORTIZADOS
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//SORTJNF1  DD DSN=PPE.C00.PUENTE11.JPE8080D.KC41S00.D&OYMD1.,
+//             DISP=SHR
+//SORTJNF2  DD DSN=PPE.C00.PUENTE11.JPE8080D.DV90S00.D&OYMD1.,
+//             DISP=SHR
+//MATCH     DD DSN=PPE.C00.PUENTE11.JPE8080D.AMORT00.D&OYMD1.,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1000,100),RLSE),
+//             LRECL=023,RECFM=FB
+//SYSIN     DD *
+  OPTION DYNALLOC=(,15)
+  JOIN UNPAIRED,F1,F2
+  SORT FIELDS=(1,2,CH,A,3,3,CH,A,6,8,PD,A)
+  JOINKEYS FILE=F1,FIELDS=(1,2,A,3,3,A,6,8,A)
+  JOINKEYS FILE=F2,FIELDS=(1,2,A,3,3,A,6,8,A)
+  REFORMAT FIELDS=(F1:1,13,F2:30,10,?)
+  SORT FIELDS=COPY
+  OUTFIL FNAMES=MATCH,
+         INCLUDE=(24,1,CH,EQ,C'B'),
+         BUILD=(1,23)  --CONTRATO AMORTIZADO
+  SUM FIELDS=NONE
+/*
+//PAS00041 EXEC PGM=PLEXP022,COND=(0,GE,PAS00040)
+//*
+//PAS00042 EXEC PGM=PE80642,PARM='PAS00040'
+//*********************************************************************
+//* PAS00042 CONTROL DE VOLUMEN DEL PASO PAS00040 (REGISTROS DE
+//*          ENTRADA/SALIDA) PARA EL FICHERO CTLVOL DEL DIA
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//ENTRA1    DD DSN=PPE.C00.PUENTE11.JPE8080D.KC41S00.D&OYMD1.,
+//             DISP=SHR
+//ENTRA2    DD DSN=PPE.C00.PUENTE11.JPE8080D.AMORT00.D&OYMD1.,
+//             DISP=SHR
+//FECHAR    DD *
+&OYMD1
+/*
+//CTLSAL    DD DSN=PPE.C00.PUENTE11.JPE8080E.CTLVOL.D&OYMD1.,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             LRECL=40,RECFM=FB
+//*
+//PAS00043 EXEC PGM=PLEXP022,COND=(0,GE,PAS00042)
+//*
+//PAS00050 EXEC PGM=SORT,
+//             PARM=ABEND
+//*********************************************************************
+//* PAS00050 SORT FORMATEO DE DV90 BAJAS
+//*********************************************************************
+//SYSOUT   DD  SYSOUT=*
+//SORTJNF1  DD DSN=PDV.C00.PUENTE1.KC4100.DIARIO.V01(0),
+//             DISP=SHR
+//SORTJNF2  DD DSN=PPE.C00.PUENTE11.JPE8080D.DV90S01.D&OYMD1.,
+//             DISP=SHR
+//MATCH     DD DSN=PPE.C00.PUENTE11.JPE8080D.BAJASDV.D&OYMD1.,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1000,100),RLSE),
+//             LRECL=023,RECFM=FB
+//SYSIN     DD *
+  OPTION DYNALLOC=(,15)
+  JOIN UNPAIRED,F1,F2
+  SORT FIELDS=(1,2,CH,A,3,3,CH,A,6,8,PD,A)
+  JOINKEYS FILE=F1,FIELDS=(1,2,A,3,3,A,6,8,A)
+  JOINKEYS FILE=F2,FIELDS=(1,2,A,3,3,A,6,8,A)
+  REFORMAT FIELDS=(F1:1,13,F2:30,10,?)
+  SORT FIELDS=COPY
+  OUTFIL FNAMES=MATCH,
+         INCLUDE=(24,1,CH,EQ,C'B'),
+         BUILD=(1,23)  --CONTRATO BAJAS
+  SUM FIELDS=NONE
+/*
+//*
+//PAS00051 EXEC PGM=PLEXP022,COND=(0,GE,PAS00050)
+//*
+//PAS00052 EXEC PGM=PE80642,PARM='PAS00050'
+//*********************************************************************
+//* PAS00052 CONTROL DE VOLUMEN DEL PASO PAS00050 (REGISTROS DE
+//*          ENTRADA/SALIDA) PARA EL FICHERO CTLVOL DEL DIA
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//ENTRA1    DD DSN=PPE.C00.PUENTE11.JPE8080D.DV90S01.D&OYMD1.,
+//             DISP=SHR
+//ENTRA2    DD DSN=PPE.C00.PUENTE11.JPE8080D.BAJASDV.D&OYMD1.,
+//             DISP=SHR
+//FECHAR    DD *
+&OYMD1
+/*
+//CTLSAL    DD DSN=PPE.C00.PUENTE11.JPE8080E.CTLVOL.D&OYMD1.,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             LRECL=40,RECFM=FB
+//*
+//PAS00053 EXEC PGM=PLEXP022,COND=(0,GE,PAS00052)
+//*
+//PAS00060 EXEC PGM=SORT,
+//             PARM=ABEND
+//*********************************************************************
+//* PAS00060 SORT FORMATEO DE KC41 VENTAS
+//*********************************************************************
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PPE.C00.PUENTE11.JPE8080D.KC41S01.D&OYMD1.,
+//             DISP=SHR
+//SORTOUT  DD  DSN=PPE.C00.PUENTE11.JPE8080D.VENTAS.D&OYMD1.,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1000,100),RLSE),
+//             LRECL=23,RECFM=FB
+//SYSIN     DD *
+  OPTION DYNALLOC=(,15)
+  SORT FIELDS=(1,2,CH,A,3,3,CH,A,6,8,PD,A)
+  OUTREC FIELDS=(1,13,30,10)    -- CONTRATO BAJA
+  SUM FIELDS=NONE
+/*
+//*
+//PAS00061 EXEC PGM=PLEXP022,COND=(0,GE,PAS00060)
+//*
+//PAS00062 EXEC PGM=PE80642,PARM='PAS00060'
+//*********************************************************************
+//* PAS00062 CONTROL DE VOLUMEN DEL PASO PAS00060 (REGISTROS DE
+//*          ENTRADA/SALIDA) PARA EL FICHERO CTLVOL DEL DIA
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//ENTRA1    DD DSN=PPE.C00.PUENTE11.JPE8080D.KC41S01.D&OYMD1.,
+//             DISP=SHR
+//ENTRA2    DD DSN=PPE.C00.PUENTE11.JPE8080D.VENTAS.D&OYMD1.,
+//             DISP=SHR
+//FECHAR    DD *
+&OYMD1
+/*
+//CTLSAL    DD DSN=PPE.C00.PUENTE11.JPE8080E.CTLVOL.D&OYMD1.,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             LRECL=40,RECFM=FB
+//*
+//PAS00063 EXEC PGM=PLEXP022,COND=(0,GE,PAS00062)
+//*
+//PAS00070 EXEC PGM=IEBGENER,COND=(0,NE,PAS00060)
+//*********************************************************************
+//* PAS00070 DEJA LA MARCA DE FIN DE PROCESO DE ESTE JOB (FECHA DE
+//* ESTA EJECUCION), QUE JPE8080D.PAS00225 COMPRUEBA ANTES DE QUE
+//* PAS00230 CONSUMA AMORT00/BAJASDV/VENTAS. SE BORRA EN PAS00010 PARA
+//* QUE, SI EL JOB NO LLEGA A ESTE PASO, LA MARCA QUEDE AUSENTE (EN
+//* VEZ DE CON LA FECHA DE UNA EJECUCION ANTERIOR).
+//*********************************************************************
+//SYSPRINT  DD SYSOUT=*
+//SYSIN     DD DUMMY
+//SYSUT1    DD *
+&OYMD1
+/*
+//SYSUT2    DD DSN=PPE.C00.PUENTE11.JPE8080E.LISTO,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             LRECL=08,RECFM=FB
+//*
+//PAS00071 EXEC PGM=PLEXP022,COND=(0,GE,PAS00070)
+//*
