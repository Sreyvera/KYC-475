@@ -1,29 +1,45 @@
-//*%OPC SCAN                                                           
-//JPE8084D JOB (0000,SYST),MSGCLASS=X,MSGLEVEL=(1,1),                  
-//             CLASS=F                                                 
-//*                                                                    
-//LIBPROC  JCLLIB ORDER=(GRBS.PRE1.PRCLIB)                             
-//         INCLUDE MEMBER=INCLJBP                                      
-//*                                                                    
+//*%OPC SCAN
+//JPE8084D JOB (0000,SYST),MSGCLASS=X,MSGLEVEL=(1,1),
+//             CLASS=F,RD=R
+//*
+//LIBPROC  JCLLIB ORDER=(GRBS.PRE1.PRCLIB)
+//         INCLUDE MEMBER=INCLJBP
+//*
 //*********************************************************************
-//*                             JPE8084D                               
+//*                             JPE8084D
 //* GENERA ARCHIVO DE CARGA DIARIA DE PEL4
 //*********************************************************************
-//*                                                                    
-//PAS00010 EXEC PGM=IDCAMS                                             
+//* &CARGMODO ES VARIABLE OPC (INICIAL / DELTA) RESUELTA POR EL SCAN
+//* DE CABECERA. INICIAL CARGA PEL4S02 COMPLETO (COMO HASTA AHORA);
+//* DELTA CARGA SOLO LOS REGISTROS CUYO BS2100_CODRELPECO/
+//* PEK700_FECALTCO/PEK700_FECBAJCO HAYA CAMBIADO RESPECTO A LA CARGA
+//* ANTERIOR (PAS00055/PAS00060). REQUIERE QUE PEL4S02.ANTERIOR EXISTA,
+//* POR LO QUE LA PRIMERA EJECUCION DEBE SER SIEMPRE EN MODO INICIAL.
+//* PAS00057 (PE80640) VALIDA EL VOLUMEN DE PEL4S02 CONTRA EL EXTRACTO
+//* PE16S14 DE JPE8080D Y CONTRA EL MINIMO/PORCENTAJE DE LA TPA EETP005
+//* ANTES DE QUE PAS00060 CARGUE DB2PROD.PEL400.
+//* PAS00025 (PE80641) COMPRUEBA, ANTES DE ESO, QUE JPE8080D HA
+//* TERMINADO DE GENERAR PE16S14 (MARCA PE16S14.LISTO, ESCRITA POR
+//* JPE8080D.PAS00270) ANTES DE QUE PAS00030 LO CONSUMA. SI NO ES ASI,
+//* PAS00030 NO SE EJECUTA Y EL JOB TERMINA PARA REINICIARSE (RD=R,
+//* RESTART=PAS00025) CUANDO JPE8080D HAYA TERMINADO.
 //*********************************************************************
-//* PAS00010 BORRADO DE FICHEROS                                       
+//*
+//PAS00010 EXEC PGM=IDCAMS,RD=NR
 //*********************************************************************
-//SYSPRINT  DD SYSOUT=*                                                
-//SYSIN     DD *                                                       
+//* PAS00010 BORRADO DE FICHEROS
+//*********************************************************************
+//SYSPRINT  DD SYSOUT=*
+//SYSIN     DD *
    DELETE PPE.C00.PUENTE11.JPE8084D.TRES00.D&OYMD1.
    DELETE PPE.C00.PUENTE11.JPE8084D.PEL4S00.D&OYMD1.
-   DELETE PPE.C00.PUENTE11.JPE8084D.PEL4S01.D&OYMD1.  
-   DELETE PPE.C00.PUENTE11.JPE8084D.PEL4S02.D&OYMD1.   
-   
-   IF MAXCC < 9 THEN SET MAXCC=0       
-/*                                                                     
-//*                                                                    
+   DELETE PPE.C00.PUENTE11.JPE8084D.PEL4S01.D&OYMD1.
+   DELETE PPE.C00.PUENTE11.JPE8084D.PEL4S02.D&OYMD1.
+   DELETE PPE.C00.PUENTE11.JPE8084D.PEL4S02D.D&OYMD1.
+
+   IF MAXCC < 9 THEN SET MAXCC=0
+/*
+//*
 //PAS00011 EXEC PGM=PLEXP022,COND=(0,GE,PAS00010)
 //*
 //PAS00020 EXEC PGM=SORT,                                              
@@ -44,12 +60,28 @@
   OUTREC FIELDS=(5,4,C'           ',X'0063',46,10,56,10,C'01')     
 /*                                                                     
 //*                                                                    
-//PAS00021 EXEC PGM=PLEXP022,COND=(0,GE,PAS00020)                      
-//*                                                                    
-//PAS00030 EXEC PGM=SORT,                                              
-//             PARM=ABEND                                              
+//PAS00021 EXEC PGM=PLEXP022,COND=(0,GE,PAS00020)
+//*
+//PAS00025 EXEC PGM=PE80641,PARM='PE16S14'
 //*********************************************************************
-//* PAS00030 UNION FICHEROS TRE Y FTF FINAL                                  
+//* PAS00025 COMPRUEBA QUE JPE8080D HA TERMINADO DE GENERAR PE16S14 DE
+//* HOY (MARCA PE16S14.LISTO) ANTES DE QUE PAS00030 LO CONSUMA. SI LA
+//* MARCA NO EXISTE O ES DE OTRA FECHA, PAS00030 NO SE EJECUTA.
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//LISTOR    DD DSN=PPE.C00.PUENTE11.JPE8080D.PE16S14.LISTO,
+//             DISP=SHR
+//FECHAR    DD *
+&OYMD1
+/*
+//*
+//PAS00026 EXEC PGM=PLEXP022,COND=(0,GE,PAS00025)
+//*
+//PAS00030 EXEC PGM=SORT,
+//             PARM=ABEND,
+//             COND=(0,NE,PAS00025)
+//*********************************************************************
+//* PAS00030 UNION FICHEROS TRE Y FTF FINAL
 //*********************************************************************
 //SYSOUT   DD  SYSOUT=*                                                
 //SORTIN   DD  DSN=PPE.C00.PUENTE11.JPE8080D.PE16S14.D&OYMD1.,          
@@ -67,10 +99,12 @@
 //*                                                                    
 //PAS00031 EXEC PGM=PLEXP022,COND=(0,GE,PAS00030)                      
 //*                                                                    
-//PAS00040 EXEC PGM=SORT,                                              
-//             PARM=ABEND                                              
+//PAS00040 EXEC PGM=SORT,
+//             PARM=ABEND,
+//             COND=(0,NE,PAS00025)
 //*********************************************************************
-//* PAS00040 ORDENAMIENTO FICHERO FINAL                                
+//* PAS00040 ORDENAMIENTO FICHERO FINAL
+//* NO SE EJECUTA SI PAS00025 DETECTO QUE JPE8080D NO HABIA TERMINADO.
 //*********************************************************************
 //SYSOUT   DD  SYSOUT=*                                                
 //SORTIN   DD  DSN=PPE.C00.PUENTE11.JPE8084D.PEL4S00.D&OYMD1.,         
@@ -90,9 +124,11 @@
 //*                                                                    
 //PAS00041 EXEC PGM=PLEXP022,COND=(0,GE,PAS00040)                      
 //*                                                                    
-//PAS00050 EXEC PGM=IKJEFT1B                                           
+//PAS00050 EXEC PGM=IKJEFT1B,COND=(0,NE,PAS00025)
 //*********************************************************************
-//* PAS00050 EJECUCIÓN PE80630 CARGA INICIAL PEL4                      
+//* PAS00050 EJECUCIÓN PE80630 CARGA INICIAL PEL4
+//* NO SE EJECUTA SI PAS00025 DETECTO QUE JPE8080D NO HABIA TERMINADO,
+//* YA QUE LEE PEL4S01 (PE0001R), PRODUCIDO POR PAS00040.
 //*********************************************************************
 //SYSOUT   DD  SYSOUT=*                                                
 //SYSTSPRT DD  SYSOUT=*                                                
@@ -109,38 +145,148 @@
  END                                                                   
 /*                                                                     
 //*                                                                    
-//PAS00051 EXEC PGM=PLEXP022,COND=(0,GE,PAS00050)                      
-//*                                                                    
-//                                                                     
-//                                                                     
-//                                                                     
-//                                                                     
-//                                                                     
-//                                                                     
-//                                                                     
-//                                                                     
-//                                                                     
-//PAS00060 EXEC PROC=DB0006,                                           
-//             UTILID=&OJOBNAME.                                       
-//*********************************************************************
-//* PAS00060 CARGA INICIAL PEL4                                        
-//*********************************************************************
-//SYSREC00 DD  DSN=PPE.C00.PUENTE11.JPE8084D.PEL4S02.D&OYMD1.,          
-//             DISP=SHR                                                
-//SYSIN    DD  DSN=GRBS.PRE1.CTCLIB(PLIBMLO1),                         
-//             DISP=SHR                                                
-//          DD *                                                       
-       INTO TABLE DB2PROD.PEL400                                       
-       (                                                               
-    PE1100_NUMPERSONA    POSITION(1)   INTEGER     ,                   
-    BS2100_CODRELPECO    POSITION(5)   SMALLINT    ,                   
-    PEK700_FECALTCO      POSITION(7)   DATE EXTERNAL (10),             
-    PEK700_FECBAJCO      POSITION(17)  DATE EXTERNAL (10),             
-    BS0000_FECULTACT     POSITION(27)  DATE EXTERNAL (10),             
-    BS0000_HORULTACT     POSITION(37)  TIME EXTERNAL (08),             
-    BS0000_CODTERMINA    POSITION(45)  CHAR (8) ,                      
-    BS0000_CODUSUARIO    POSITION(53)  CHAR (8) ,                      
-       )                                                               
-//*                                                                    
-//PAS00061 EXEC PGM=PLEXP022,COND=(4,GE,PAS00060.IBMLOAD)              
-//*                        
\ No newline at end of file
+//PAS00051 EXEC PGM=PLEXP022,COND=(0,GE,PAS00050)
+//*
+// IF (&CARGMODO EQ 'DELTA') THEN
+//PAS00055 EXEC PGM=SORT,PARM=ABEND
+//*********************************************************************
+//* PAS00055 (SOLO MODO DELTA) JOINKEYS PEL4S02 CONTRA PEL4S02.ANTERIOR
+//* POR NUMPERSONA+CODRELPECO PARA QUEDARSE SOLO CON LOS REGISTROS
+//* NUEVOS O CON FECALTCO/FECBAJCO MODIFICADA (INDICADOR '1' O 'B' CON
+//* FECHA DISTINTA). EL INDICADOR '2' (RELACION EN ANTERIOR QUE HOY NO
+//* APARECE EN PEL4S02) SE DESCARTA A PROPOSITO: PLIBMLO2 CARGA CON
+//* LOAD RESUME, QUE SOLO INSERTA, POR LO QUE ESTE PASO NO TIENE FORMA
+//* DE EXPRESAR EL BORRADO DE UNA FILA YA CARGADA EN DB2PROD.PEL400 EN
+//* UNA EJECUCION ANTERIOR; UN LEG QUE VOLCARA EL REGISTRO ANTERIOR TAL
+//* CUAL SOLO REINSERTARIA LA MISMA FILA YA PRESENTE EN LA TABLA. UNA
+//* RELACION QUE DESAPARECE POR COMPLETO (SIN PASAR ANTES POR UN
+//* FECBAJCO ACTUALIZADO) QUEDA PENDIENTE DE LA SIGUIENTE CARGA INICIAL
+//* (LOAD REPLACE), QUE RECONCILIA LA TABLA CONTRA EL EXTRACTO COMPLETO.
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//SORTJNF1  DD DSN=PPE.C00.PUENTE11.JPE8084D.PEL4S02.D&OYMD1.,
+//             DISP=SHR
+//SORTJNF2  DD DSN=PPE.C00.PUENTE11.JPE8084D.PEL4S02.ANTERIOR,
+//             DISP=SHR
+//SORTOUT   DD DSN=PPE.C00.PUENTE11.JPE8084D.PEL4S02D.D&OYMD1.,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1000,100),RLSE),
+//             LRECL=60,RECFM=FB
+//SYSIN     DD *
+  OPTION DYNALLOC=(,15)
+  JOIN UNPAIRED,F1,F2
+  JOINKEYS FILE=F1,FIELDS=(1,4,A,5,2,A)
+  JOINKEYS FILE=F2,FIELDS=(1,4,A,5,2,A)
+  REFORMAT FIELDS=(F1:1,60,F2:7,20,?)
+  SORT FIELDS=COPY
+  OUTFIL FNAMES=SORTOUT,
+       INCLUDE=(81,1,CH,EQ,C'1',OR,            --- NUEVO EN ANTERIOR
+                (81,1,CH,EQ,C'B',AND,           --- YA EXISTIA
+                 7,20,CH,NE,61,20,CH)),         --- FECALTCO/FECBAJCO CAMBIO
+       BUILD=(1,60)
+/*
+//*
+//PAS00056 EXEC PGM=PLEXP022,COND=(0,GE,PAS00055)
+// ENDIF
+//*
+//PAS00057 EXEC PGM=PE80640
+//*********************************************************************
+//* PAS00057 VALIDA EL VOLUMEN DE PEL4S02 CONTRA EL EXTRACTO PE16S14
+//* DE JPE8080D Y CONTRA EL MINIMO DIARIO ESPERADO (TPA EETP005).
+//* RETURN-CODE DISTINTO DE CERO EQUIVALE A VOLUMEN NO RAZONABLE, Y
+//* PAS00060 NO SE EJECUTA (VER COND MAS ABAJO)
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//PE0001R   DD DSN=PPE.C00.PUENTE11.JPE8080D.PE16S14.D&OYMD1.,
+//             DISP=SHR
+//PE0002R   DD DSN=PPE.C00.PUENTE11.JPE8084D.PEL4S02.D&OYMD1.,
+//             DISP=SHR
+//EETP005R  DD DSN=PPE.C00.TPA.EETP005,
+//             DISP=SHR
+//*
+//PAS00058 EXEC PGM=PLEXP022,COND=(0,GE,PAS00057)
+//*
+//*********************************************************************
+//* PAS00060 CARGA PEL4. EN MODO INICIAL CARGA PEL4S02 COMPLETO
+//* (LOAD REPLACE, MIEMBRO PLIBMLO1); EN MODO DELTA CARGA SOLO
+//* PEL4S02D (LOAD RESUME, MIEMBRO PLIBMLO2, GENERADO POR PAS00055).
+//* NO SE EJECUTA SI PAS00057 DETECTO VOLUMEN NO RAZONABLE.
+//*********************************************************************
+// IF (&CARGMODO EQ 'DELTA') THEN
+//PAS00060 EXEC PROC=DB0006,
+//             UTILID=&OJOBNAME.,
+//             COND=(0,NE,PAS00057)
+//SYSREC00 DD  DSN=PPE.C00.PUENTE11.JPE8084D.PEL4S02D.D&OYMD1.,
+//             DISP=SHR
+//SYSIN    DD  DSN=GRBS.PRE1.CTCLIB(PLIBMLO2),
+//             DISP=SHR
+//          DD *
+       INTO TABLE DB2PROD.PEL400
+       (
+    PE1100_NUMPERSONA    POSITION(1)   INTEGER     ,
+    BS2100_CODRELPECO    POSITION(5)   SMALLINT    ,
+    PEK700_FECALTCO      POSITION(7)   DATE EXTERNAL (10),
+    PEK700_FECBAJCO      POSITION(17)  DATE EXTERNAL (10),
+    BS0000_FECULTACT     POSITION(27)  DATE EXTERNAL (10),
+    BS0000_HORULTACT     POSITION(37)  TIME EXTERNAL (08),
+    BS0000_CODTERMINA    POSITION(45)  CHAR (8) ,
+    BS0000_CODUSUARIO    POSITION(53)  CHAR (8) ,
+       )
+// ELSE
+//PAS00060 EXEC PROC=DB0006,
+//             UTILID=&OJOBNAME.,
+//             COND=(0,NE,PAS00057)
+//SYSREC00 DD  DSN=PPE.C00.PUENTE11.JPE8084D.PEL4S02.D&OYMD1.,
+//             DISP=SHR
+//SYSIN    DD  DSN=GRBS.PRE1.CTCLIB(PLIBMLO1),
+//             DISP=SHR
+//          DD *
+       INTO TABLE DB2PROD.PEL400
+       (
+    PE1100_NUMPERSONA    POSITION(1)   INTEGER     ,
+    BS2100_CODRELPECO    POSITION(5)   SMALLINT    ,
+    PEK700_FECALTCO      POSITION(7)   DATE EXTERNAL (10),
+    PEK700_FECBAJCO      POSITION(17)  DATE EXTERNAL (10),
+    BS0000_FECULTACT     POSITION(27)  DATE EXTERNAL (10),
+    BS0000_HORULTACT     POSITION(37)  TIME EXTERNAL (08),
+    BS0000_CODTERMINA    POSITION(45)  CHAR (8) ,
+    BS0000_CODUSUARIO    POSITION(53)  CHAR (8) ,
+       )
+// ENDIF
+//*
+//PAS00061 EXEC PGM=PLEXP022,COND=(4,GE,PAS00060.IBMLOAD)
+//*
+//PAS00065 EXEC PGM=IDCAMS,COND=(0,NE,PAS00057)
+//*********************************************************************
+//* PAS00065 REFRESCO DE PEL4S02.ANTERIOR CON LA CARGA DE HOY, PARA
+//* QUE PAS00055 PUEDA COMPARAR CONTRA ELLA EN LA PROXIMA EJECUCION
+//* EN MODO DELTA. SI PAS00057 RECHAZO EL VOLUMEN Y LA CARGA NO SE
+//* HIZO, TAMPOCO SE REFRESCA ANTERIOR CON LOS DATOS DEL DIA.
+//*********************************************************************
+//SYSPRINT  DD SYSOUT=*
+//SYSIN     DD *
+   DELETE PPE.C00.PUENTE11.JPE8084D.PEL4S02.ANTERIOR
+   IF MAXCC < 9 THEN SET MAXCC=0
+/*
+//*
+//PAS00066 EXEC PGM=PLEXP022,COND=(0,GE,PAS00065)
+//*
+//PAS00070 EXEC PGM=SORT,PARM=ABEND,COND=(0,NE,PAS00057)
+//*********************************************************************
+//* PAS00070 COPIA PEL4S02 DE HOY A PEL4S02.ANTERIOR
+//* NO SE EJECUTA SI PAS00057 RECHAZO EL VOLUMEN (VER PAS00065).
+//*********************************************************************
+//SYSOUT    DD SYSOUT=*
+//SORTIN    DD DSN=PPE.C00.PUENTE11.JPE8084D.PEL4S02.D&OYMD1.,
+//             DISP=SHR
+//SORTOUT   DD DSN=PPE.C00.PUENTE11.JPE8084D.PEL4S02.ANTERIOR,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1000,100),RLSE),
+//             LRECL=60,RECFM=FB
+//SYSIN     DD *
+  OPTION DYNALLOC=(,15)
+  SORT FIELDS=COPY
+/*
+//*
+//PAS00071 EXEC PGM=PLEXP022,COND=(0,GE,PAS00070)
+//*
\ No newline at end of file
