@@ -60,6 +60,21 @@
                   ACCESS       SEQUENTIAL
                   FILE STATUS FS-PE0001W.
 
+           SELECT OPTIONAL EE003R  ASSIGN TO  EE003R
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-EE003R.
+
+           SELECT OPTIONAL EETP004R  ASSIGN TO  EETP004R
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-EETP004R.
+
+           SELECT PE0002W  ASSIGN TO  PE0002W
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-PE0002W.
+
 
       *=================================================================
        DATA DIVISION.
@@ -77,6 +92,29 @@
                         RECORDING MODE F
                         LABEL RECORDS STANDARD.
        01  REG-1W                  PIC  X(101).
+      *
+      *= TPA EE003 - PORCENTAJE MINIMO DE TITULARIDAD REAL           =
+       FD  EE003R      BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-EE003R              PIC  9(03).
+      *
+      *= TPA EETP004 - ESTRUCTURA DE ROLES ADMINISTRADORES/DIRECTIVOS =
+       FD  EETP004R    BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-EETP004R.
+           05  REG-EETP004R-CODRELPE  PIC 9(03).
+           05  REG-EETP004R-INPOROBL  PIC X(01).
+           05  REG-EETP004R-INCOMPOR  PIC X(01).
+           05  REG-EETP004R-INFIRDOC  PIC X(01).
+           05  REG-EETP004R-INESTFID  PIC X(01).
+      *
+      *= PE0002W - EXCEPCIONES: NUMPERSEMP SIN TITULAR REAL LOCALIZADO =
+       FD  PE0002W     BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-2W                  PIC  X(10).
 
 
       *=================================================================
@@ -92,6 +130,8 @@
        77  WLT-S              PIC X      VALUE 'S'.
        77  WLT-N              PIC X      VALUE 'N'.
        77  WLT-FECHA-MAX      PIC X(10)  VALUE '9999-12-31'.
+       77  WLT-PORCENTMIN-DEF PIC S9(3) COMP-3 VALUE 25.
+       77  WLT-MAX-TITREA     PIC S9(4) COMP   VALUE 5000.
       *
        77  WLT-SOC-INTERMEDIA-ACC       PIC S9(4) COMP VALUE 41.
        77  WLT-ACCIONISTA-DIR           PIC S9(4) COMP VALUE 56.
@@ -147,6 +187,21 @@
            05  SW-CLASIFICA-PORC       PIC X.
                88  NO-CLASIFICA-PORC      VALUE 'N'.
                88  SI-CLASIFICA-PORC      VALUE 'S'.
+           05  SW-DESBORDE-TR1         PIC X.
+               88  NO-DESBORDE-TR1        VALUE 'N'.
+               88  SI-DESBORDE-TR1        VALUE 'S'.
+           05  SW-CONTROLANTE-ESTRUC   PIC X.
+               88  NO-CONTROLANTE-ESTRUC  VALUE 'N'.
+               88  SI-CONTROLANTE-ESTRUC  VALUE 'S'.
+           05  SW-PRIMERA-EMPRESA      PIC X    VALUE 'S'.
+               88  NO-PRIMERA-EMPRESA     VALUE 'N'.
+               88  SI-PRIMERA-EMPRESA     VALUE 'S'.
+           05  SW-EMPRESA-CON-UBO      PIC X.
+               88  NO-EMPRESA-CON-UBO     VALUE 'N'.
+               88  SI-EMPRESA-CON-UBO     VALUE 'S'.
+           05  SW-EMPRESA-DESBORDE     PIC X.
+               88  NO-EMPRESA-DESBORDE    VALUE 'N'.
+               88  SI-EMPRESA-DESBORDE    VALUE 'S'.
       *
       *-----------------------------------------------------------------
       * VARIABLES DE TRABAJO
@@ -166,6 +221,7 @@
            05 W-C1                   PIC 9(3) COMP.
            05 W-C2                   PIC 9(3) COMP.
            05 W-PORCENTMIN           PIC S9(3) COMP-3.
+           05 WS-NUMPERSEMP-ANT      PIC S9(9) COMP.
            05 W-BS8500P-SAL          PIC X(769).
            05 W-CODRELPEPE-1         PIC S9(4) COMP.
            05 W-CODRELPEPE-2         PIC S9(4) COMP.
@@ -261,9 +317,9 @@
                07 SAL-PE8062I-ORDEN PIC 9(2).
 
              05 T1R                      PIC 9(4) COMP-3 VALUE ZEROS.
+             05 W-IX-T1R                 PIC 9(4) COMP-3 VALUE ZEROS.
              05 DIFERENTE                PIC 9    COMP-3 VALUE ZEROS.
              05 CON-56-57-58             PIC 9(4) COMP-3 VALUE ZEROS.
-             05 CON-59                   PIC 9(4) COMP-3 VALUE ZEROS.
              05 VEZ                      PIC 9(4) COMP-3 VALUE ZEROS.
              05 VECES                    PIC 9(4) COMP-3 VALUE ZEROS.
              05 VECES2                   PIC 9(4) COMP-3 VALUE ZEROS.
@@ -310,6 +366,13 @@
               10 W-EETP004-INFIRDOC  PIC X(01).
               10 W-EETP004-INESTFID  PIC X(01).
       *
+      *= WSS-PE0002O - REGISTRO DE EXCEPCIONES (NUMPERSEMP SIN UBO)   =
+       01  WSS-PE0002O.
+           05  WSS-PE0002O-NUMPERSEMP  PIC 9(09).
+           05  WSS-PE0002O-MOTIVO      PIC X(01).
+               88  MOTIVO-SIN-UBO         VALUE '1'.
+               88  MOTIVO-DESBORDE-TR1    VALUE '2'.
+      *
 
        01  W-FECHA.
            05 W-FECHA1               PIC 9(8).
@@ -424,6 +487,7 @@
        01  CONTADORES.
            03  REG-LEIDOS      PIC 9(10)  COMP VALUE ZEROS.
            03  REG-ESCRITOS    PIC 9(10)  COMP VALUE ZEROS.
+           03  REG-EXCEPCIONES PIC 9(10)  COMP VALUE ZEROS.
            03  REG-TOTAL       PIC Z.ZZZ.ZZZ.ZZ9.
       *
       *-----------------------------------------------------------------
@@ -497,6 +561,44 @@
            88   OPN-EXT-PE0001W    VALUE 'E' 'R'.
       *
       *-----------------------------------------------------------------
+      * Working de la FD PE0002W (EXCEPCIONES: SIN TITULAR REAL)
+      *
+      *
+       01  ARC-PE0002W.
+           02  DDN-PE0002W      PIC X(8)  VALUE 'PE0002W'.
+           02  DSN-PE0002W      PIC X(44) VALUE SPACES.
+           02  MBR-PE0002W      PIC X(8)  VALUE SPACES.
+      *
+       77  LRG-PE0002W          PIC 9(4) COMP-5 VALUE 0.
+       01  WFD-PE0002W.
+           02  IDE-PE0002W.
+               03  FID-PE0002W  PIC X(8)  VALUE 'PE0002W'.
+           02  FS-PE0002W       PIC XX.
+           02  FSW-PE0002W      PIC X    VALUE SPACES.
+               88  EOF-PE0002W           VALUE 'F' 'I'.
+               88  FOK-PE0002W           VALUE 'S' 'N'.
+               88  SEL-PE0002W           VALUE 'S'.
+               88  NOS-PE0002W           VALUE 'N'.
+               88  INK-PE0002W           VALUE 'K'.
+               88  MAL-PE0002W           VALUE 'M'.
+               88  ERR-PE0002W           VALUE 'M' 'K'.
+               88  NOP-PE0002W           VALUE ' '.
+               88  IDL-PE0002W           VALUE 'I'.
+      *
+       77  WCT-RGR-PE0002W      PIC 9(9) COMP-5 VALUE 0.
+       77  WCT-RGT-PE0002W      PIC 9(9) COMP-5 VALUE 0.
+      *
+      *-----------------------------------------------------------------
+      * Working de la FD EE003R (TPA - PORCENTAJE MINIMO TITULAR REAL)
+      *
+       77  FS-EE003R            PIC XX.
+      *
+      *-----------------------------------------------------------------
+      * Working de la FD EETP004R (TPA - ESTRUCTURA ROLES ADMIN/DIRECT)
+      *
+       77  FS-EETP004R          PIC XX.
+      *
+      *-----------------------------------------------------------------
       *  Zona de recepcion de parametros  PARM=
       *
        01  SKL-PARM.
@@ -524,7 +626,7 @@ MOD   *==== ============================================================
                    UNTIL WS-BUCLE-10 > 10
                       OR WS-FIN-ENTRADA = 1
                PERFORM TRATAMIENTO UNTIL WS-FIN-ENTRADA = 1
-                                       OR WS-PE8062I-ORDEN <> WS-BUCLE-10
+                                 OR WS-PE8062I-ORDEN <> WS-BUCLE-10
            END-PERFORM
            PERFORM FIN-PROCESO.
 
@@ -543,23 +645,151 @@ MOD   *==== ============================================================
                  DISPLAY 'ERROR AL ABRIR ARCHIVO DE SALIDA ' FS-PE0001W
                  PERFORM ABNORMAL-ENDING
            END-IF.
+           OPEN  OUTPUT   PE0002W
+           IF    FS-PE0002W  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL ABRIR ARCHIVO DE EXCEPCIONES '
+                         FS-PE0002W
+                 PERFORM ABNORMAL-ENDING
+           END-IF.
+           PERFORM CARGA-PORCENTMIN.
+           PERFORM CARGA-EETP004.
            PERFORM LEE-ENTRADA-1RA.
 
+      *=================================================================
+      * CARGA-PORCENTMIN: LEE LA TPA EE003 PARA OBTENER EL PORCENTAJE
+      *                   MINIMO DE TITULARIDAD REAL. SI LA TPA NO
+      *                   EXISTE O NO TIENE FILA, SE APLICA EL 25% POR
+      *                   DEFECTO (WLT-PORCENTMIN-DEF).
+      *
+       CARGA-PORCENTMIN.
+           MOVE ZEROS  TO  W-PORCENTMIN
+           OPEN  INPUT    EE003R
+           IF    FS-EE003R  EQUAL '00'
+                 READ  EE003R
+                 IF    FS-EE003R  EQUAL '00'
+                       MOVE  REG-EE003R  TO  W-PORCENTMIN
+                 END-IF
+                 CLOSE EE003R
+           END-IF
+           IF    W-PORCENTMIN  NOT GREATER THAN ZEROS
+                 MOVE  WLT-PORCENTMIN-DEF  TO  W-PORCENTMIN
+           END-IF.
+
+      *=================================================================
+      * CARGA-EETP004: CARGA LA TPA EETP004 (ESTRUCTURA DE ROLES DE
+      *                ADMINISTRADORES/DIRECTIVOS) EN W-TABLA-ESTRUC.
+      *                SI LA TPA NO EXISTE, LA TABLA QUEDA VACIA Y
+      *                GRABA-74-87 NO ENCONTRARA NINGUN CONTROLANTE.
+      *
+       CARGA-EETP004.
+           MOVE ZEROS  TO  W-C1
+           OPEN  INPUT    EETP004R
+           IF    FS-EETP004R  EQUAL '00'
+                 PERFORM  LEE-EETP004
+                     UNTIL  FS-EETP004R  NOT EQUAL '00'
+                        OR  W-C1  NOT LESS  99
+                 CLOSE EETP004R
+           END-IF.
+
+       LEE-EETP004.
+           READ  EETP004R
+           IF    FS-EETP004R  EQUAL '00'
+                 ADD    1  TO  W-C1
+                 MOVE REG-EETP004R-CODRELPE
+                                        TO W-EETP004-CODRELPE(W-C1)
+                 MOVE REG-EETP004R-INPOROBL
+                                        TO W-EETP004-INPOROBL(W-C1)
+                 MOVE REG-EETP004R-INCOMPOR
+                                        TO W-EETP004-INCOMPOR(W-C1)
+                 MOVE REG-EETP004R-INFIRDOC
+                                        TO W-EETP004-INFIRDOC(W-C1)
+                 MOVE REG-EETP004R-INESTFID
+                                        TO W-EETP004-INESTFID(W-C1)
+           END-IF.
+
        TRATAMIENTO.
+      *    UN NUMPERSEMP (EMPRESA) PUEDE TENER VARIOS GRUPOS TRATADOS
+      *    EN LLAMADAS SUCESIVAS A TRATAMIENTO, UNO POR CADA
+      *    NUMPERSACC. LA DECISION DE "SIN TITULAR REAL" NO SE PUEDE
+      *    TOMAR GRUPO A GRUPO: SE ACUMULA EN SW-EMPRESA-CON-UBO Y
+      *    SOLO SE ESCRIBE LA EXCEPCION AL CERRAR LA EMPRESA (VER
+      *    CIERRA-EMPRESA-ANTERIOR), ES DECIR CUANDO CAMBIA EL
+      *    NUMPERSEMP O SE LLEGA A FIN DE FICHERO.
+           IF      SI-PRIMERA-EMPRESA
+                   MOVE  WLT-N                TO SW-PRIMERA-EMPRESA
+                   MOVE  WLT-N                TO SW-EMPRESA-CON-UBO
+                   MOVE  WLT-N                TO SW-EMPRESA-DESBORDE
+                   MOVE  WS-PE8062I-NUMPERSEMP
+                                               TO WS-NUMPERSEMP-ANT
+           ELSE
+                   IF    WS-PE8062I-NUMPERSEMP  NOT = WS-NUMPERSEMP-ANT
+                         PERFORM  CIERRA-EMPRESA-ANTERIOR
+                         MOVE  WLT-N           TO SW-EMPRESA-CON-UBO
+                         MOVE  WLT-N           TO SW-EMPRESA-DESBORDE
+                         MOVE  WS-PE8062I-NUMPERSEMP
+                                               TO WS-NUMPERSEMP-ANT
+                   END-IF
+           END-IF
+
            MOVE    0             TO   REG-ESCRITO
            MOVE    0             TO   REG-EN-TABLA CON-56-57-58
                                       DIFERENTE
            MOVE    1             TO   T1R VECES
+           MOVE    WLT-N         TO   SW-DESBORDE-TR1
+           MOVE    WLT-N         TO   SW-RELACION-TRE
 
            PERFORM  LLENA-TR1 UNTIL   DIFERENTE       = 1
                               OR      WS-FIN-ENTRADA  = 1
 
-           IF      CON-56-57-58     >    0
-                   PERFORM  GRABA-56-57-58
+           MOVE    WLT-N         TO   SW-TITULAR-REAL
+
+      *    SI TITREA-1 HA DESBORDADO, LOS DATOS DEL GRUPO ESTAN
+      *    INCOMPLETOS: NO SE CALCULA UBO Y QUEDA PARA REVISION MANUAL
+           IF      NO-DESBORDE-TR1
+                   IF      CON-56-57-58     >    0
+                           PERFORM  GRABA-56-57-58
+                   END-IF
+           END-IF
+
+      *    GRABA-56-57-58 PUEDE HABER DETECTADO POR SU CUENTA UN
+      *    DESBORDE DE TITREA-SAL (VER SW-DESBORDE-TR1 ALLI), ASI QUE
+      *    SW-DESBORDE-TR1 SE VUELVE A COMPROBAR AQUI ANTES DE SEGUIR
+           IF      NO-DESBORDE-TR1
+                   IF      REG-ESCRITO      NOT =    0
+                           MOVE  WLT-S  TO  SW-TITULAR-REAL
+                   END-IF
+
+      *    NO SE ENCONTRO ACCIONISTA POR ENCIMA DEL PORCENTAJE MINIMO:
+      *    SE BUSCA COMO TITULAR REAL AL ADMINISTRADOR CON FIRMA (59)
+                   IF      NO-TITULAR-REAL
+                   AND     SI-RELACION-TRE
+                           PERFORM  GRABA-59
+                           IF    REG-ESCRITO   NOT =    0
+                                 MOVE  WLT-S  TO  SW-TITULAR-REAL
+                           END-IF
+                   END-IF
+
+      *    SIGUE SIN HABER TITULAR REAL: COMO ULTIMO RECURSO SE GRABAN
+      *    LOS ADMINISTRADORES/DIRECTIVOS (EETP004) COMO CONTROLANTES
+                   IF      NO-TITULAR-REAL
+                           PERFORM  GRABA-74-87
+                           IF    REG-ESCRITO   NOT =    0
+                                 MOVE  WLT-S  TO  SW-TITULAR-REAL
+                           END-IF
+                   END-IF
+
+      *    SI ESTE GRUPO (NUMPERSACC) HA APORTADO TITULAR REAL, LA
+      *    EMPRESA QUEDA CUBIERTA AUNQUE OTRO GRUPO SUYO NO LO TENGA
+                   IF      SI-TITULAR-REAL
+                           MOVE  WLT-S  TO  SW-EMPRESA-CON-UBO
+                   END-IF
+           ELSE
+                   PERFORM  ESCRIBE-EXCEPCION-DESBORDE
+                   MOVE  WLT-S  TO  SW-EMPRESA-DESBORDE
            END-IF
 
            PERFORM  PREP-T1R        VARYING VECES FROM 1 BY 1
-                                    UNTIL VECES > T1R.
+                                    UNTIL VECES > W-IX-T1R.
       *=================================================================
 
        PREP-T1R.
@@ -568,20 +798,37 @@ MOD   *==== ============================================================
       *=================================================================
 
        LLENA-TR1.
-           MOVE REG-1R        TO       TITREA-1(T1R)
-           IF   T1R-PE8062I-CODRELPEPE(T1R) = 56
-             OR T1R-PE8062I-CODRELPEPE(T1R) = 57
-             OR T1R-PE8062I-CODRELPEPE(T1R) = 58
-                ADD    1      TO      CON-56-57-58
-           END-IF
-           IF   T1R-PE8062I-CODRELPEPE(T1R) = 59
-                ADD    1      TO      CON-59
-           END-IF
-           ADD  1             TO      REG-EN-TABLA.
+           IF   T1R  GREATER  WLT-MAX-TITREA
+                IF NO-DESBORDE-TR1
+                   DISPLAY 'AVISO: NUMERO DE RELACIONES SUPERA EL '
+                   DISPLAY '       MAXIMO PERMITIDO EN TITREA-1 ('
+                           WLT-MAX-TITREA ') PARA NUMPERSEMP '
+                           T1R-PE8062I-NUMPERSEMP(1)
+                   MOVE  WLT-S  TO  SW-DESBORDE-TR1
+                END-IF
+           ELSE
+                MOVE REG-1R        TO       TITREA-1(T1R)
+                IF   T1R-PE8062I-CODRELPEPE(T1R) = 56
+                  OR T1R-PE8062I-CODRELPEPE(T1R) = 57
+                  OR T1R-PE8062I-CODRELPEPE(T1R) = 58
+                     ADD    1      TO      CON-56-57-58
+                END-IF
+                IF   T1R-PE8062I-CODRELPEPE(T1R) = 59
+                     MOVE   WLT-S  TO      SW-RELACION-TRE
+                END-IF
+                ADD  1             TO      REG-EN-TABLA
+           END-IF.
            PERFORM            LEE-ENTRADA-1RA.
+           IF   T1R  GREATER  WLT-MAX-TITREA
+                MOVE  WLT-MAX-TITREA  TO  W-IX-T1R
+           ELSE
+                MOVE  T1R             TO  W-IX-T1R
+           END-IF
            IF   WS-FIN-ENTRADA = 0
-                IF WS-PE8062I-NUMPERSEMP = T1R-PE8062I-NUMPERSEMP(T1R)
-                AND WS-PE8062I-NUMPERSACC = T1R-PE8062I-NUMPERSACC(T1R)
+                IF WS-PE8062I-NUMPERSEMP =
+                   T1R-PE8062I-NUMPERSEMP(W-IX-T1R)
+                AND WS-PE8062I-NUMPERSACC =
+                    T1R-PE8062I-NUMPERSACC(W-IX-T1R)
                    ADD  1             TO      T1R
                 ELSE
                    MOVE 1        TO      DIFERENTE
@@ -608,7 +855,7 @@ MOD   *==== ============================================================
               MOVE T1R-PE8062I-FECALTA(VECES)    TO W-FECALTA
               MOVE T1R-PE8062I-FECBAJA(VECES)    TO W-FECBAJA
 
-              IF W-SUMA-ACTUAL > 25
+              IF W-SUMA-ACTUAL > W-PORCENTMIN
                 MOVE TITREA-1(VECES) TO WSS-PE8062O
                 MOVE T1R-PE8062I-ORDEN(VECES) TO WSS-PE8062O-ORDEN
                 PERFORM ESCRIBE-SALIDA-UNO
@@ -628,24 +875,84 @@ MOD   *==== ============================================================
                       MOVE T1R-PE8062I-FECBAJA(ITERO) TO W-FECBAJA
                     END-IF
                   END-IF
-                  IF W-SUMA-ACTUAL > 25
-                    MOVE TITREA-1(VECES) TO TITREA-SAL(VEZ)
-                    MOVE T1R-PE8062I-ORDEN(VECES) TO SAL-PE8062I-ORDEN(VEZ)
-                    MOVE W-FECALTA TO SAL-PE8062I-FECALTA(VEZ)
-                    MOVE W-FECBAJA TO SAL-PE8062I-FECBAJA(VEZ)
-                    MOVE W-SUMA-ACTUAL  TO SAL-PE8062I-PORPARTEMP(VEZ)
-                    PERFORM ESCRIBE-SALIDA
+                  IF W-SUMA-ACTUAL > W-PORCENTMIN
+                    IF VEZ GREATER WLT-MAX-TITREA
+                       IF NO-DESBORDE-TR1
+                          DISPLAY 'AVISO: NUMERO DE SOLAPES SUPERA EL '
+                          DISPLAY '       MAXIMO PERMITIDO EN TITREA-'
+                                  'SAL (' WLT-MAX-TITREA
+                                  ') PARA NUMPERSEMP '
+                                  T1R-PE8062I-NUMPERSEMP(1)
+                          MOVE WLT-S  TO  SW-DESBORDE-TR1
+                       END-IF
+                    ELSE
+                       MOVE TITREA-1(VECES) TO TITREA-SAL(VEZ)
+                       MOVE T1R-PE8062I-ORDEN(VECES)
+                                        TO SAL-PE8062I-ORDEN(VEZ)
+                       MOVE W-FECALTA TO SAL-PE8062I-FECALTA(VEZ)
+                       MOVE W-FECBAJA TO SAL-PE8062I-FECBAJA(VEZ)
+                       MOVE W-SUMA-ACTUAL TO SAL-PE8062I-PORPARTEMP(VEZ)
+                       PERFORM ESCRIBE-SALIDA
+                       ADD 1 TO VEZ
+                    END-IF
                     MOVE T1R-PE8062I-FECALTA(VECES)    TO W-FECALTA
                     MOVE T1R-PE8062I-FECBAJA(VECES)    TO W-FECBAJA
                     MOVE T1R-PE8062I-PORPARTEMP(VECES) TO W-SUMA-ACTUAL
-                    ADD 1 TO VEZ
                   END-IF
                 END-IF
               END-PERFORM
            END-PERFORM.
 
+      *=================================================================
+      * GRABA-59: NO HAY ACCIONISTA/BENEFICIARIO POR ENCIMA DEL
+      *           PORCENTAJE MINIMO. SE GRABAN COMO TITULAR REAL LAS
+      *           RELACIONES DE ADMINISTRADOR CON INDICADOR DE FIRMA
+      *           (CODRELPEPE = 59), TAL Y COMO INDICA LA CABECERA.
       *=================================================================
 
+       GRABA-59.
+           PERFORM VARYING VECES FROM 1 BY 1 UNTIL VECES > T1R
+              IF T1R-PE8062I-CODRELPEPE(VECES) = WLT-ADMINISTRADOR
+                 MOVE TITREA-1(VECES) TO WSS-PE8062O
+                 MOVE T1R-PE8062I-ORDEN(VECES) TO WSS-PE8062O-ORDEN
+                 PERFORM ESCRIBE-SALIDA-UNO
+              END-IF
+           END-PERFORM.
+
+      *=================================================================
+      * GRABA-74-87: ULTIMO RECURSO. NO SE HA ENCONTRADO TITULAR REAL
+      *              NI POR PORCENTAJE NI POR FIRMA DE ADMINISTRADOR:
+      *              SE GRABAN COMO CONTROLANTES LOS DIRECTIVOS/
+      *              ADMINISTRADORES (CODRELPEPE 74-87) QUE LA TPA
+      *              EETP004 TENGA MARCADOS COMO CONTROLANTES
+      *              (W-EETP004-INCOMPOR = 'S').
+      *=================================================================
+
+       GRABA-74-87.
+           PERFORM VARYING VECES FROM 1 BY 1 UNTIL VECES > T1R
+              MOVE T1R-PE8062I-CODRELPEPE(VECES) TO W-CODRELPEPE-1
+              PERFORM BUSCA-ESTRUC-CODRELPE
+              IF SI-CONTROLANTE-ESTRUC
+                 MOVE TITREA-1(VECES) TO WSS-PE8062O
+                 MOVE T1R-PE8062I-ORDEN(VECES) TO WSS-PE8062O-ORDEN
+                 PERFORM ESCRIBE-SALIDA-UNO
+              END-IF
+           END-PERFORM.
+
+      *=================================================================
+      * BUSCA-ESTRUC-CODRELPE: BUSCA W-CODRELPEPE-1 EN LA TABLA DE
+      *                        ROLES CARGADA DESDE EETP004 Y DEVUELVE
+      *                        SI ES UN ROL CONTROLANTE (INCOMPOR='S').
+      *=================================================================
+
+       BUSCA-ESTRUC-CODRELPE.
+           MOVE  WLT-N  TO  SW-CONTROLANTE-ESTRUC
+           PERFORM VARYING W-I1 FROM 1 BY 1 UNTIL W-I1 > W-C1
+              IF  W-EETP004-CODRELPE(W-I1)  =  W-CODRELPEPE-1
+              AND W-EETP004-INCOMPOR(W-I1)  =  WLT-S
+                  MOVE  WLT-S  TO  SW-CONTROLANTE-ESTRUC
+              END-IF
+           END-PERFORM.
 
       *=================================================================
 
@@ -665,27 +972,77 @@ VMRG       IF  PE8062I-FECALTA   <     WS-PE8062I-FECBAJA
        ESCRIBE-SALIDA.
            MOVE    SPACES   TO REG-1W.
            WRITE   REG-1W FROM TITREA-SAL(VEZ)
-           ADD     1        TO REG-ESCRITOS.
+           ADD     1        TO REG-ESCRITOS
+           MOVE    1        TO REG-ESCRITO.
 
        ESCRIBE-SALIDA-UNO.
            MOVE    SPACES   TO REG-1W.
            WRITE   REG-1W FROM WSS-PE8062O
-           ADD     1        TO REG-ESCRITOS.
+           ADD     1        TO REG-ESCRITOS
+           MOVE    1        TO REG-ESCRITO.
+
+      *=================================================================
+      * ESCRIBE-EXCEPCION-SIN-UBO / -DESBORDE: DEJAN CONSTANCIA EN
+      *      PE0002W DE LOS NUMPERSEMP QUE ATRAVESARON TRATAMIENTO SIN
+      *      UNA SOLA ESCRITURA EN PE0001W (NI POR PORCENTAJE, NI POR
+      *      FIRMA DE ADMINISTRADOR, NI POR DIRECTIVO EETP004), O CUYO
+      *      GRUPO DE RELACIONES DESBORDO TITREA-1.
+      *=================================================================
+      * CIERRA-EMPRESA-ANTERIOR: SE INVOCA AL DETECTAR EL CAMBIO DE
+      *      NUMPERSEMP (O EN FIN-PROCESO, PARA LA ULTIMA EMPRESA DEL
+      *      FICHERO). ES AQUI, Y NO GRUPO A GRUPO, DONDE SE DECIDE SI
+      *      LA EMPRESA QUE SE CIERRA VA A PE0002W: NINGUNO DE SUS
+      *      GRUPOS (UNO POR NUMPERSACC) HA APORTADO TITULAR REAL. SI
+      *      YA SE ESCRIBIO UNA EXCEPCION POR DESBORDE PARA ESTA MISMA
+      *      EMPRESA (SW-EMPRESA-DESBORDE), NO SE DUPLICA CON UNA
+      *      EXCEPCION DE SIN-UBO: COMO MUCHO UNA FILA POR EMPRESA.
+      *=================================================================
+
+       CIERRA-EMPRESA-ANTERIOR.
+           IF      NO-EMPRESA-CON-UBO
+           AND     NO-EMPRESA-DESBORDE
+                   PERFORM  ESCRIBE-EXCEPCION-SIN-UBO
+           END-IF.
+
+       ESCRIBE-EXCEPCION-SIN-UBO.
+           MOVE    SPACES              TO   REG-2W
+           MOVE    WS-NUMPERSEMP-ANT
+                                        TO   WSS-PE0002O-NUMPERSEMP
+           SET     MOTIVO-SIN-UBO      TO   TRUE
+           WRITE   REG-2W FROM WSS-PE0002O
+           ADD     1                   TO   REG-EXCEPCIONES.
+
+       ESCRIBE-EXCEPCION-DESBORDE.
+           MOVE    SPACES              TO   REG-2W
+           MOVE    T1R-PE8062I-NUMPERSEMP(1)
+                                        TO   WSS-PE0002O-NUMPERSEMP
+           SET     MOTIVO-DESBORDE-TR1 TO   TRUE
+           WRITE   REG-2W FROM WSS-PE0002O
+           ADD     1                   TO   REG-EXCEPCIONES.
 
        FIN-PROCESO.
+      *    CIERRA LA ULTIMA EMPRESA DEL FICHERO: NINGUN CAMBIO DE
+      *    NUMPERSEMP POSTERIOR VA A DISPARAR SU CIERRE.
+           IF      NO-PRIMERA-EMPRESA
+                   PERFORM  CIERRA-EMPRESA-ANTERIOR
+           END-IF
            MOVE    ZEROS            TO        REG-TOTAL
            MOVE    REG-LEIDOS       TO        REG-TOTAL
            DISPLAY 'PROCESO TERMINADO '
            DISPLAY 'REGISTROS LEIDOS EN ENTRADA  ' REG-TOTAL
            MOVE    REG-ESCRITOS     TO        REG-TOTAL
            DISPLAY 'REGISTROS ESCRITOS EN SALIDA ' REG-TOTAL.
+           MOVE    REG-EXCEPCIONES  TO        REG-TOTAL
+           DISPLAY 'NUMPERSEMP EN EXCEPCIONES    ' REG-TOTAL.
            MOVE ZEROS   TO   RETURN-CODE.
            CLOSE    PE0001R
                     PE0001W
+                    PE0002W
            PERFORM ALTO-PROCESAMIENTO.
        ABNORMAL-ENDING.
            CLOSE    PE0001R
                     PE0001W
+                    PE0002W
            MOVE '847'      TO      RETURN-CODE.
            DISPLAY    'TERMINO ANORMAL ' RETURN-CODE
            PERFORM  ALTO-PROCESAMIENTO.
