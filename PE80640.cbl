@@ -0,0 +1,259 @@
+      *SKEL-WRITTEN.  SKEL BATCH  24 ENERO 2025.      V03.01
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PE80640.
+      *AUTHOR.       DID.
+      *DATE-WRITTEN.
+      *     PE80640 Generado el 14/03/2025 por GenSKL V03.3.
+      *=================================================================
+      *=================================================================
+      *= APLICACION: PE                                                =
+      *=================================================================
+      *=                                                               =
+      *= PROGRAMA:        PE80640                                      =
+      *= FECHA CREACION:  14-03-2025                                   =
+      *=                                                               =
+      *= DESCRIPCION   :  VALIDA EL VOLUMEN DEL EXTRACTO PEL4S02 (JOB  =
+      *=                  JPE8084D) ANTES DE LA CARGA A DB2PROD.PEL400.=
+      *=                  COMPARA EL NUMERO DE REGISTROS DE PEL4S02    =
+      *=                  CONTRA EL EXTRACTO PE16S14 DE JPE8080D DEL   =
+      *=                  QUE PROCEDE, Y CONTRA UN MINIMO DIARIO       =
+      *=                  ESPERADO. DEVUELVE RETURN-CODE <> 0 SI EL    =
+      *=                  VOLUMEN NO ES RAZONABLE, PARA QUE LA CARGA   =
+      *=                  DB2 (PAS00060) NO SE EJECUTE.                =
+      *=================================================================
+      *= TABLAS/VISTAS    DESCRIPCION DE LA TABLA/VISTA UTILIZADA      =
+      *= --------------  --------------------------------------------- =
+      *=                                                               =
+      *=================================================================
+      *= PROGRAMAS/RUTINAS DESCRIPCION DEL PROGRAMA/RUTINA UTILIZADO   =
+      *= ----------------- ------------------------------------------- =
+      *=                                                               =
+      *=================================================================
+      *= FICHERO   COPYBOOK  DESCRIPCION                               =
+      *= --------  --------  ----------------------------------------- =
+      *= PE0001R             PE16S14 (EXTRACTO ORIGEN, JOB JPE8080D)   =
+      *= PE0002R             PEL4S02 (EXTRACTO DE HOY, JOB JPE8084D)   =
+      *= EETP005R            TPA EETP005 - MINIMO/PORCENTAJE ESPERADOS =
+      *=                                                               =
+      *=================================================================
+      *= HISTORICO DE CAMBIOS                                          =
+      *= ----------------------------------------------------------    =
+      *= FECHA    COD.CAMBIO   RESPONSABLE   DESCRIPCION DEL CAMBIO    =
+      *= -------- ------------ ------------- ----------------------    =
+      *= 14-03-25 N/A          DID           ALTA DEL PROGRAMA         =
+      *=                                                               =
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-zSeries.
+       OBJECT-COMPUTER.   IBM-zSeries.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PE0001R  ASSIGN TO  PE0001R
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-PE0001R.
+
+           SELECT PE0002R  ASSIGN TO  PE0002R
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-PE0002R.
+
+           SELECT OPTIONAL EETP005R  ASSIGN TO  EETP005R
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-EETP005R.
+
+      *=================================================================
+       DATA DIVISION.
+
+      *=================================================================
+       FILE SECTION.
+      *=================================================================
+
+      *= PE0001R - EXTRACTO PE16S14 DE JPE8080D (SOLO SE CUENTA)       =
+       FD  PE0001R     BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-1R                  PIC  X(39).
+      *
+      *= PE0002R - EXTRACTO PEL4S02 DE HOY (SOLO SE CUENTA)            =
+       FD  PE0002R     BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-2R                  PIC  X(60).
+      *
+      *= TPA EETP005 - MINIMO DE REGISTROS Y % MINIMO SOBRE PE16S14    =
+       FD  EETP005R    BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-EETP005R.
+           05  REG-EETP005R-MINIMO    PIC 9(07).
+           05  REG-EETP005R-PORMINREL PIC 9(03).
+
+
+      *=================================================================
+       WORKING-STORAGE SECTION.
+      *=================================================================
+      * LITERALES SIGNIFICATIVOS (EVITAR NUMEROS GENERALES)
+      *
+       77  WLT-MODULO         PIC X(8)   VALUE 'PE80640'.
+       77  WLT-MINIMO-DEF     PIC 9(07)  VALUE 0000001.
+       77  WLT-PORMINREL-DEF  PIC 9(03)  VALUE 050.
+       77  WLT-RC-OK          PIC 9(03)  VALUE 000.
+       77  WLT-RC-PE16-VACIO  PIC 9(03)  VALUE 016.
+       77  WLT-RC-BAJOMINIMO  PIC 9(03)  VALUE 012.
+       77  WLT-RC-BAJOPORCEN  PIC 9(03)  VALUE 008.
+
+      *=================================================================
+      * VARIABLES DE TRABAJO
+      *
+       01  W-VARIABLES.
+           05  W-FIN-PE16S14      PIC 9      VALUE 0.
+               88  FIN-PE16S14               VALUE 1.
+           05  W-FIN-PEL4S02      PIC 9      VALUE 0.
+               88  FIN-PEL4S02               VALUE 1.
+           05  W-MINIMO           PIC 9(07)  VALUE ZEROS.
+           05  W-PORMINREL        PIC 9(03)  VALUE ZEROS.
+           05  W-PORCENTAJE       PIC 9(03)  COMP VALUE ZEROS.
+
+       01  CONTADORES.
+           03  REG-CNT-PE16S14    PIC 9(09)  COMP VALUE ZEROS.
+           03  REG-CNT-PEL4S02    PIC 9(09)  COMP VALUE ZEROS.
+           03  REG-TOTAL          PIC Z.ZZZ.ZZZ.ZZ9.
+
+      *=================================================================
+      * ESTADOS DE FICHERO
+      *
+       77  FS-PE0001R           PIC XX.
+       77  FS-PE0002R           PIC XX.
+       77  FS-EETP005R          PIC XX.
+
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *
+           PERFORM INICIO.
+           PERFORM CUENTA-PE16S14 UNTIL FIN-PE16S14.
+           PERFORM CUENTA-PEL4S02 UNTIL FIN-PEL4S02.
+           PERFORM VALIDA-VOLUMEN.
+           PERFORM FIN-PROCESO.
+
+      *=================================================================
+      * TRATAMIENTO CENTRAL
+      *
+       INICIO.
+           INITIALIZE W-VARIABLES
+           OPEN  INPUT    PE0001R
+           IF    FS-PE0001R  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL ABRIR PE16S14 ' FS-PE0001R
+                 PERFORM ABNORMAL-ENDING
+           END-IF
+           OPEN  INPUT    PE0002R
+           IF    FS-PE0002R  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL ABRIR PEL4S02 ' FS-PE0002R
+                 PERFORM ABNORMAL-ENDING
+           END-IF.
+           PERFORM CARGA-EETP005.
+
+      *=================================================================
+      * CARGA-EETP005: LEE LA TPA EETP005 PARA OBTENER EL MINIMO DE
+      *                REGISTROS Y EL PORCENTAJE MINIMO DE PEL4S02
+      *                SOBRE PE16S14. SI LA TPA NO EXISTE O NO TIENE
+      *                FILA, SE APLICAN LOS VALORES POR DEFECTO
+      *                (WLT-MINIMO-DEF / WLT-PORMINREL-DEF).
+      *
+       CARGA-EETP005.
+           MOVE ZEROS  TO  W-MINIMO  W-PORMINREL
+           OPEN  INPUT    EETP005R
+           IF    FS-EETP005R  EQUAL '00'
+                 READ  EETP005R
+                 IF    FS-EETP005R  EQUAL '00'
+                       MOVE  REG-EETP005R-MINIMO     TO  W-MINIMO
+                       MOVE  REG-EETP005R-PORMINREL  TO  W-PORMINREL
+                 END-IF
+                 CLOSE EETP005R
+           END-IF
+           IF    W-MINIMO  NOT GREATER THAN ZEROS
+                 MOVE  WLT-MINIMO-DEF  TO  W-MINIMO
+           END-IF
+           IF    W-PORMINREL  NOT GREATER THAN ZEROS
+                 MOVE  WLT-PORMINREL-DEF  TO  W-PORMINREL
+           END-IF.
+
+       CUENTA-PE16S14.
+           READ  PE0001R
+           EVALUATE FS-PE0001R
+           WHEN     '00'
+                 ADD       1           TO REG-CNT-PE16S14
+           WHEN     '10'
+                 SET       FIN-PE16S14 TO TRUE
+           WHEN  OTHER
+                 DISPLAY 'ERROR LEYENDO PE16S14 ' FS-PE0001R
+                 PERFORM ABNORMAL-ENDING
+           END-EVALUATE.
+
+       CUENTA-PEL4S02.
+           READ  PE0002R
+           EVALUATE FS-PE0002R
+           WHEN     '00'
+                 ADD       1           TO REG-CNT-PEL4S02
+           WHEN     '10'
+                 SET       FIN-PEL4S02 TO TRUE
+           WHEN  OTHER
+                 DISPLAY 'ERROR LEYENDO PEL4S02 ' FS-PE0002R
+                 PERFORM ABNORMAL-ENDING
+           END-EVALUATE.
+
+      *=================================================================
+      * VALIDA-VOLUMEN: SI PE16S14 ESTA VACIO, EL EXTRACTO ORIGEN NO SE
+      *                 GENERO Y SE RECHAZA LA CARGA. SI PEL4S02 NO
+      *                 ALCANZA EL MINIMO DIARIO, O SU PORCENTAJE
+      *                 SOBRE PE16S14 ES INFERIOR AL MINIMO ADMITIDO,
+      *                 SE RECHAZA TAMBIEN.
+      *
+       VALIDA-VOLUMEN.
+           MOVE  WLT-RC-OK  TO  RETURN-CODE
+           IF    REG-CNT-PE16S14  EQUAL ZEROS
+                 DISPLAY 'PE16S14 SIN REGISTROS: NO SE VALIDA PEL4S02'
+                 MOVE  WLT-RC-PE16-VACIO  TO  RETURN-CODE
+           ELSE
+                 IF    REG-CNT-PEL4S02  LESS THAN  W-MINIMO
+                       DISPLAY 'PEL4S02 POR DEBAJO DEL MINIMO DIARIO'
+                       MOVE  WLT-RC-BAJOMINIMO  TO  RETURN-CODE
+                 ELSE
+                       COMPUTE W-PORCENTAJE ROUNDED =
+                               (REG-CNT-PEL4S02 * 100) / REG-CNT-PE16S14
+                       IF    W-PORCENTAJE  LESS THAN  W-PORMINREL
+                             DISPLAY 'PEL4S02 POR DEBAJO DEL % MINIMO '
+                                     'SOBRE PE16S14'
+                             MOVE  WLT-RC-BAJOPORCEN  TO  RETURN-CODE
+                       END-IF
+                 END-IF
+           END-IF.
+
+       FIN-PROCESO.
+           MOVE    REG-CNT-PE16S14  TO        REG-TOTAL
+           DISPLAY 'REGISTROS EN PE16S14         ' REG-TOTAL
+           MOVE    REG-CNT-PEL4S02  TO        REG-TOTAL
+           DISPLAY 'REGISTROS EN PEL4S02         ' REG-TOTAL
+           DISPLAY 'RETURN-CODE DE VALIDACION    ' RETURN-CODE
+           CLOSE    PE0001R
+                    PE0002R
+           PERFORM ALTO-PROCESAMIENTO.
+
+       ABNORMAL-ENDING.
+           CLOSE    PE0001R
+                    PE0002R
+           MOVE '847'      TO      RETURN-CODE
+           DISPLAY    'TERMINO ANORMAL ' RETURN-CODE
+           PERFORM  ALTO-PROCESAMIENTO.
+
+       ALTO-PROCESAMIENTO.
+           GOBACK.
