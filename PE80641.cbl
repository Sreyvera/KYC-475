@@ -0,0 +1,193 @@
+      *SKEL-WRITTEN.  SKEL BATCH  24 ENERO 2025.      V03.01
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PE80641.
+      *AUTHOR.       DID.
+      *DATE-WRITTEN.
+      *     PE80641 Generado el 02/06/2025 por GenSKL V03.3.
+      *=================================================================
+      *=================================================================
+      *= APLICACION: PE                                                =
+      *=================================================================
+      *=                                                               =
+      *= PROGRAMA:        PE80641                                      =
+      *= FECHA CREACION:  02-06-2025                                   =
+      *=                                                               =
+      *= DESCRIPCION   :  COMPRUEBA UNA MARCA DE FIN DE PROCESO DEJADA  =
+      *=                  POR OTRO JOB (FICHERO LISTOR) CONTRA LA FECHA=
+      *=                  DE ESTA EJECUCION (FICHERO FECHAR). SI LA    =
+      *=                  MARCA NO EXISTE, O SU FECHA NO COINCIDE CON  =
+      *=                  LA DE HOY, EL JOB QUE ESCRIBE LA MARCA TODA- =
+      *=                  VIA NO HA TERMINADO Y RETURN-CODE SE DEVUEL- =
+      *=                  VE DISTINTO DE CERO PARA QUE EL PASO SIGUI-  =
+      *=                  ENTE NO CONSUMA DATOS INCOMPLETOS. EL PARM   =
+      *=                  DE ENTRADA (OPCIONAL) IDENTIFICA LA MARCA    =
+      *=                  COMPROBADA EN LOS MENSAJES DE SALIDA.        =
+      *=================================================================
+      *= TABLAS/VISTAS    DESCRIPCION DE LA TABLA/VISTA UTILIZADA      =
+      *= --------------  --------------------------------------------- =
+      *=                                                               =
+      *=================================================================
+      *= PROGRAMAS/RUTINAS DESCRIPCION DEL PROGRAMA/RUTINA UTILIZADO   =
+      *= ----------------- ------------------------------------------- =
+      *=                                                               =
+      *=================================================================
+      *= FICHERO   COPYBOOK  DESCRIPCION                               =
+      *= --------  --------  ----------------------------------------- =
+      *= LISTOR               MARCA DE FIN DE PROCESO A COMPROBAR      =
+      *= FECHAR               FECHA DE ESTA EJECUCION (&OYMD1 POR SCAN)=
+      *=                                                               =
+      *=================================================================
+      *= HISTORICO DE CAMBIOS                                          =
+      *= ----------------------------------------------------------    =
+      *= FECHA    COD.CAMBIO   RESPONSABLE   DESCRIPCION DEL CAMBIO    =
+      *= -------- ------------ ------------- ----------------------    =
+      *= 02-06-25 N/A          DID           ALTA DEL PROGRAMA         =
+      *= 09-11-25 N/A          DID           GENERALIZADO PARA         =
+      *=                                     COMPROBAR CUALQUIER MARCA =
+      *=                                     (PARM IDENTIFICA CUAL)    =
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-zSeries.
+       OBJECT-COMPUTER.   IBM-zSeries.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL LISTOR  ASSIGN TO  LISTOR
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-LISTOR.
+
+           SELECT FECHAR  ASSIGN TO  FECHAR
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-FECHAR.
+
+      *=================================================================
+       DATA DIVISION.
+
+      *=================================================================
+       FILE SECTION.
+      *=================================================================
+
+      *= LISTOR - MARCA DE FIN DE PROCESO A COMPROBAR                 =
+       FD  LISTOR      BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-LISTOR              PIC  X(08).
+      *
+      *= FECHAR - FECHA DE ESTA EJECUCION (TARJETA RESUELTA POR EL SCAN=
+      *=          DE CABECERA DE JPE8084D)                             =
+       FD  FECHAR      BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-FECHAR               PIC  X(08).
+
+      *=================================================================
+       WORKING-STORAGE SECTION.
+      *=================================================================
+      * LITERALES SIGNIFICATIVOS (EVITAR NUMEROS GENERALES)
+      *
+       77  WLT-MODULO         PIC X(8)   VALUE 'PE80641'.
+       77  WLT-RC-OK          PIC 9(03)  VALUE 000.
+       77  WLT-RC-NOLISTO     PIC 9(03)  VALUE 020.
+       77  WLT-RC-LISTOVIEJA  PIC 9(03)  VALUE 024.
+
+      *=================================================================
+      * VARIABLES DE TRABAJO
+      *
+       01  W-FECHA-ESPERADA   PIC X(08)  VALUE SPACES.
+       01  W-FECHA-LISTO      PIC X(08)  VALUE SPACES.
+       01  LC-MARCA           PIC X(08)  VALUE 'PE16S14'.
+
+      *=================================================================
+      * ESTADOS DE FICHERO
+      *
+       77  FS-LISTOR            PIC XX.
+       77  FS-FECHAR            PIC XX.
+
+      *=================================================================
+      * PARAMETRO DE ENTRADA (NOMBRE DE LA MARCA A COMPROBAR, OPCIONAL)
+      *
+       LINKAGE SECTION.
+       01  PARM-MARCA.
+           05  PARM-LONG          PIC S9(4)  COMP.
+           05  PARM-NOMBRE        PIC X(08).
+
+      *=================================================================
+       PROCEDURE DIVISION USING PARM-MARCA.
+      *-----------------------------------------------------------------
+      *
+           PERFORM INICIO.
+           PERFORM VALIDA-MARCA.
+           PERFORM FIN-PROCESO.
+
+      *=================================================================
+      * TRATAMIENTO CENTRAL
+      *
+       INICIO.
+           IF    PARM-LONG  >  ZERO
+                 MOVE  PARM-NOMBRE(1:PARM-LONG)  TO  LC-MARCA
+           END-IF
+
+           OPEN  INPUT    FECHAR
+           IF    FS-FECHAR  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL ABRIR FECHAR ' FS-FECHAR
+                 PERFORM ABNORMAL-ENDING
+           END-IF
+           READ  FECHAR  INTO  W-FECHA-ESPERADA
+           IF    FS-FECHAR  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL LEER FECHAR ' FS-FECHAR
+                 PERFORM ABNORMAL-ENDING
+           END-IF
+           CLOSE FECHAR.
+
+      *=================================================================
+      * VALIDA-MARCA: SI LA MARCA NO EXISTE, EL JOB QUE LA DEJA
+      *               TODAVIA NO HA TERMINADO. SI EXISTE PERO SU FECHA
+      *               NO ES LA DE HOY, ES UNA MARCA DE UNA EJECUCION
+      *               ANTERIOR QUE NO SE LLEGO A REFRESCAR, LO CUAL
+      *               INDICA QUE LA EJECUCION DE HOY DE ESE JOB NO
+      *               TERMINO CORRECTAMENTE.
+      *
+       VALIDA-MARCA.
+           MOVE  WLT-RC-OK  TO  RETURN-CODE
+           OPEN  INPUT    LISTOR
+           IF    FS-LISTOR  NOT EQUAL '00'
+                 DISPLAY 'MARCA ' LC-MARCA ' NO EXISTE: PROCESO '
+                         'ANTERIOR NO HA TERMINADO'
+                 MOVE  WLT-RC-NOLISTO  TO  RETURN-CODE
+           ELSE
+                 READ  LISTOR  INTO  W-FECHA-LISTO
+                 IF    FS-LISTOR  NOT EQUAL '00'
+                       DISPLAY 'MARCA ' LC-MARCA ' VACIA: PROCESO '
+                               'ANTERIOR NO HA TERMINADO'
+                       MOVE  WLT-RC-NOLISTO  TO  RETURN-CODE
+                 ELSE
+                       IF    W-FECHA-LISTO  NOT EQUAL  W-FECHA-ESPERADA
+                             DISPLAY 'MARCA ' LC-MARCA ' ES DE OTRA '
+                                     'FECHA: ' W-FECHA-LISTO
+                             MOVE  WLT-RC-LISTOVIEJA  TO  RETURN-CODE
+                       END-IF
+                 END-IF
+                 CLOSE LISTOR
+           END-IF.
+
+       FIN-PROCESO.
+           DISPLAY 'MARCA COMPROBADA              ' LC-MARCA
+           DISPLAY 'FECHA ESPERADA                ' W-FECHA-ESPERADA
+           DISPLAY 'FECHA EN LA MARCA             ' W-FECHA-LISTO
+           DISPLAY 'RETURN-CODE DE VALIDACION     ' RETURN-CODE
+           PERFORM ALTO-PROCESAMIENTO.
+
+       ABNORMAL-ENDING.
+           MOVE '847'      TO      RETURN-CODE
+           DISPLAY    'TERMINO ANORMAL ' RETURN-CODE
+           PERFORM  ALTO-PROCESAMIENTO.
+
+       ALTO-PROCESAMIENTO.
+           GOBACK.
