@@ -0,0 +1,250 @@
+      *SKEL-WRITTEN.  SKEL BATCH  24 ENERO 2025.      V03.01
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PE80642.
+      *AUTHOR.       DID.
+      *DATE-WRITTEN.
+      *     PE80642 Generado el 07/01/2026 por GenSKL V03.3.
+      *=================================================================
+      *=================================================================
+      *= APLICACION: PE                                                =
+      *=================================================================
+      *=                                                               =
+      *= PROGRAMA:        PE80642                                      =
+      *= FECHA CREACION:  07-01-2026                                   =
+      *=                                                               =
+      *= DESCRIPCION   :  CUENTA LOS REGISTROS DE ENTRADA Y DE SALIDA  =
+      *=                  DE UN PASO DE FILTRADO/CRUCE DE JPE8080D Y   =
+      *=                  ANADE UNA LINEA CON EL NOMBRE DEL PASO Y     =
+      *=                  AMBOS CONTADORES AL FICHERO DE CONTROL DE    =
+      *=                  VOLUMENES DEL DIA (UNA LINEA POR INVOCACION).=
+      *=                  EL NOMBRE DEL PASO SE RECIBE POR PARM.       =
+      *=================================================================
+      *= TABLAS/VISTAS    DESCRIPCION DE LA TABLA/VISTA UTILIZADA      =
+      *= --------------  --------------------------------------------- =
+      *=                                                               =
+      *=================================================================
+      *= PROGRAMAS/RUTINAS DESCRIPCION DEL PROGRAMA/RUTINA UTILIZADO   =
+      *= ----------------- ------------------------------------------- =
+      *=                                                               =
+      *=================================================================
+      *= FICHERO   COPYBOOK  DESCRIPCION                               =
+      *= --------  --------  ----------------------------------------- =
+      *= ENTRA1               EXTRACTO DE ENTRADA DEL PASO A CONTROLAR =
+      *= ENTRA2               EXTRACTO DE SALIDA DEL PASO A CONTROLAR  =
+      *= FECHAR               FECHA DE ESTA EJECUCION (&OYMD1 POR SCAN)=
+      *= CTLSAL               FICHERO DE CONTROL DE VOLUMENES (ACUMULA =
+      *=                      UNA LINEA POR PASO A LO LARGO DEL DIA)   =
+      *=                                                               =
+      *=================================================================
+      *= HISTORICO DE CAMBIOS                                          =
+      *= ----------------------------------------------------------    =
+      *= FECHA    COD.CAMBIO   RESPONSABLE   DESCRIPCION DEL CAMBIO    =
+      *= -------- ------------ ------------- ----------------------    =
+      *= 07-01-26 N/A          DID           ALTA DEL PROGRAMA         =
+      *=                                                               =
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-zSeries.
+       OBJECT-COMPUTER.   IBM-zSeries.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL ENTRA1  ASSIGN TO  ENTRA1
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-ENTRA1.
+
+           SELECT OPTIONAL ENTRA2  ASSIGN TO  ENTRA2
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-ENTRA2.
+
+           SELECT FECHAR  ASSIGN TO  FECHAR
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-FECHAR.
+
+           SELECT CTLSAL  ASSIGN TO  CTLSAL
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-CTLSAL.
+
+      *=================================================================
+       DATA DIVISION.
+
+      *=================================================================
+       FILE SECTION.
+      *=================================================================
+
+      *= ENTRA1/ENTRA2 - EL FORMATO NO IMPORTA, SOLO SE CUENTAN LINEAS.=
+      *=                 SE DECLARAN CON LA LONGITUD FIJA MAXIMA DE   =
+      *=                 LOS EXTRACTOS DE ESTE JOB PARA PODER CONTAR  =
+      *=                 CUALQUIERA DE ELLOS SIN TENER QUE DAR UN     =
+      *=                 PROGRAMA DISTINTO POR CADA LRECL.            =
+       FD  ENTRA1      BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-ENTRA1              PIC  X(999).
+      *
+       FD  ENTRA2      BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-ENTRA2              PIC  X(999).
+      *
+      *= FECHAR - FECHA DE ESTA EJECUCION (TARJETA RESUELTA POR EL SCAN=
+      *=          DE CABECERA DE JPE8080D)                             =
+       FD  FECHAR      BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-FECHAR               PIC  X(08).
+      *
+      *= CTLSAL - UNA LINEA POR PASO CONTROLADO, ACUMULADA A LO LARGO  =
+      *=          DEL DIA (LA JCL LA ABRE CON DISP=(MOD,CATLG,DELETE)) =
+       FD  CTLSAL      BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-CTLSAL               PIC  X(40).
+
+      *=================================================================
+       WORKING-STORAGE SECTION.
+      *=================================================================
+      * LITERALES SIGNIFICATIVOS (EVITAR NUMEROS GENERALES)
+      *
+       77  WLT-MODULO         PIC X(8)   VALUE 'PE80642'.
+       77  WLT-RC-OK          PIC 9(03)  VALUE 000.
+
+      *=================================================================
+      * VARIABLES DE TRABAJO
+      *
+       01  W-FECHA-EJECUCION  PIC X(08)  VALUE SPACES.
+
+       01  W-SW-ENTRA1        PIC X(01)  VALUE 'N'.
+           88  ENTRA1-ABIERTO            VALUE 'S'.
+       01  W-SW-ENTRA2        PIC X(01)  VALUE 'N'.
+           88  ENTRA2-ABIERTO            VALUE 'S'.
+
+       01  LINEA-CTLSAL.
+           05  LC-PASO            PIC X(08).
+           05  FILLER             PIC X(01)  VALUE SPACE.
+           05  LC-FECHA           PIC X(08).
+           05  FILLER             PIC X(01)  VALUE SPACE.
+           05  LC-REGENT          PIC 9(09).
+           05  FILLER             PIC X(01)  VALUE SPACE.
+           05  LC-REGSAL          PIC 9(09).
+           05  FILLER             PIC X(03)  VALUE SPACES.
+
+      *=================================================================
+      * ESTADOS DE FICHERO
+      *
+       77  FS-ENTRA1            PIC XX.
+       77  FS-ENTRA2            PIC XX.
+       77  FS-FECHAR            PIC XX.
+       77  FS-CTLSAL            PIC XX.
+
+      *=================================================================
+      * PARAMETRO DE ENTRADA (NOMBRE DEL PASO A CONTROLAR)
+      *
+       LINKAGE SECTION.
+       01  PARM-PASO.
+           05  PARM-LONG          PIC S9(4)  COMP.
+           05  PARM-NOMBRE        PIC X(08).
+
+      *=================================================================
+       PROCEDURE DIVISION USING PARM-PASO.
+      *-----------------------------------------------------------------
+      *
+           PERFORM INICIO.
+           PERFORM CUENTA-ENTRA1  UNTIL  FS-ENTRA1  =  '10'.
+           PERFORM CUENTA-ENTRA2  UNTIL  FS-ENTRA2  =  '10'.
+           PERFORM GRABA-CONTROL.
+           PERFORM FIN-PROCESO.
+
+      *=================================================================
+      * TRATAMIENTO CENTRAL
+      *
+       INICIO.
+           MOVE  SPACES  TO  LC-PASO
+           IF    PARM-LONG  >  ZERO
+                 MOVE  PARM-NOMBRE(1:PARM-LONG)  TO  LC-PASO
+           END-IF
+
+           OPEN  INPUT    FECHAR
+           IF    FS-FECHAR  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL ABRIR FECHAR ' FS-FECHAR
+                 PERFORM ABNORMAL-ENDING
+           END-IF
+           READ  FECHAR  INTO  W-FECHA-EJECUCION
+           IF    FS-FECHAR  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL LEER FECHAR ' FS-FECHAR
+                 PERFORM ABNORMAL-ENDING
+           END-IF
+           CLOSE FECHAR
+
+           MOVE  ZERO  TO  LC-REGENT  LC-REGSAL
+
+           OPEN  INPUT    ENTRA1
+           IF    FS-ENTRA1  EQUAL '00'
+                 SET   ENTRA1-ABIERTO  TO  TRUE
+           ELSE
+                 MOVE  '10'  TO  FS-ENTRA1
+           END-IF
+
+           OPEN  INPUT    ENTRA2
+           IF    FS-ENTRA2  EQUAL '00'
+                 SET   ENTRA2-ABIERTO  TO  TRUE
+           ELSE
+                 MOVE  '10'  TO  FS-ENTRA2
+           END-IF.
+
+       CUENTA-ENTRA1.
+           READ  ENTRA1
+                 AT END      MOVE '10'  TO  FS-ENTRA1
+                 NOT AT END  ADD 1  TO  LC-REGENT
+           END-READ.
+
+       CUENTA-ENTRA2.
+           READ  ENTRA2
+                 AT END      MOVE '10'  TO  FS-ENTRA2
+                 NOT AT END  ADD 1  TO  LC-REGSAL
+           END-READ.
+
+       GRABA-CONTROL.
+           MOVE  W-FECHA-EJECUCION  TO  LC-FECHA
+           OPEN  EXTEND   CTLSAL
+           IF    FS-CTLSAL  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL ABRIR CTLSAL ' FS-CTLSAL
+                 PERFORM ABNORMAL-ENDING
+           END-IF
+           MOVE  LINEA-CTLSAL  TO  REG-CTLSAL
+           WRITE REG-CTLSAL
+           IF    FS-CTLSAL  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL ESCRIBIR CTLSAL ' FS-CTLSAL
+                 PERFORM ABNORMAL-ENDING
+           END-IF
+           CLOSE CTLSAL.
+
+       FIN-PROCESO.
+           DISPLAY 'PASO CONTROLADO               ' LC-PASO
+           DISPLAY 'REGISTROS DE ENTRADA           ' LC-REGENT
+           DISPLAY 'REGISTROS DE SALIDA            ' LC-REGSAL
+           IF    ENTRA1-ABIERTO
+                 CLOSE ENTRA1
+           END-IF
+           IF    ENTRA2-ABIERTO
+                 CLOSE ENTRA2
+           END-IF
+           MOVE  WLT-RC-OK  TO  RETURN-CODE
+           PERFORM ALTO-PROCESAMIENTO.
+
+       ABNORMAL-ENDING.
+           MOVE '847'      TO      RETURN-CODE
+           DISPLAY    'TERMINO ANORMAL ' RETURN-CODE
+           PERFORM  ALTO-PROCESAMIENTO.
+
+       ALTO-PROCESAMIENTO.
+           GOBACK.
