@@ -0,0 +1,509 @@
+      *SKEL-WRITTEN.  SKEL BATCH  24 ENERO 2025.      V03.01
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PE89946.
+      *AUTHOR.       DID.
+      *DATE-WRITTEN.
+      *     PE89946 Generado el 19/09/2025 por GenSKL V03.3.
+      *=================================================================
+      *=================================================================
+      *= APLICACION: PE                                                =
+      *=================================================================
+      *=                                                               =
+      *= PROGRAMA:        PE89946                                      =
+      *= FECHA CREACION:  19-09-2025                                   =
+      *=                                                               =
+      *= DESCRIPCION   :  INFORME MENSUAL DE COBERTURA DE TITULAR REAL.=
+      *=                  LEE UN MES DE SALIDA DE PE80619 (PE0001R,    =
+      *=                  MISMO LAYOUT QUE SU PE0001W) Y DE EXCEPCIONES=
+      *=                  SIN UBO (PE0002R, MISMO LAYOUT QUE SU        =
+      *=                  PE0002W) Y RESUME CUANTOS NUMPERSEMP (CLIENTE=
+      *=                  PERSONA JURIDICA) TUVIERON TITULAR REAL      =
+      *=                  LOCALIZADO POR PORCENTAJE DE PARTICIPACION   =
+      *=                  (CODRELPEPE 56/57/58), CUANTOS POR FIRMA DE  =
+      *=                  ADMINISTRADOR (CODRELPEPE 59), CUANTOS POR   =
+      *=                  DIRECTIVO/ADMINISTRADOR EETP004 (CODRELPEPE  =
+      *=                  74-87), Y CUANTOS SE QUEDARON SIN TITULAR    =
+      *=                  REAL LOCALIZADO. EL DESGLOSE POR CODRELPEPE  =
+      *=                  (LINEA "RELACIONES CODRELPEPE nnnn") ES UN   =
+      *=                  CONTEO DE RELACIONES, NO DE CLIENTES: UN     =
+      *=                  MISMO NUMPERSEMP PUEDE APORTAR VARIAS FILAS  =
+      *=                  AL MISMO CODRELPEPE (VARIOS ACCIONISTAS EN EL=
+      *=                  MISMO TRAMO DE PORCENTAJE, VARIOS DIRECTIVOS,=
+      *=                  ETC); LOS TOTALES "TOTAL POR ..." SI CUENTAN =
+      *=                  NUMPERSEMP DISTINTOS, NO RELACIONES.         =
+      *=                  PE0001R DEBE LLEGAR ORDENADO ASCENDENTE POR  =
+      *=                  NUMPERSEMP (LA JCL LLAMADORA DEBE ORDENAR LA =
+      *=                  CONCATENACION MENSUAL DE GDG ANTES DE ESTE   =
+      *=                  PASO) PARA QUE LAS FILAS DE UN MISMO CLIENTE =
+      *=                  QUEDEN CONTIGUAS Y EL CONTEO DE DISTINTOS    =
+      *=                  FUNCIONE POR RUPTURA DE CONTROL.             =
+      *=================================================================
+      *= TABLAS/VISTAS    DESCRIPCION DE LA TABLA/VISTA UTILIZADA      =
+      *= --------------  --------------------------------------------- =
+      *=                                                               =
+      *=================================================================
+      *= PROGRAMAS/RUTINAS DESCRIPCION DEL PROGRAMA/RUTINA UTILIZADO   =
+      *= ----------------- ------------------------------------------- =
+      *=                                                               =
+      *=================================================================
+      *= FICHERO   COPYBOOK  DESCRIPCION                               =
+      *= --------  --------  ----------------------------------------- =
+      *= PE0001R             MES DE SALIDA PE0001W DE PE80619 (JCL DEL =
+      *=                     LLAMADOR CONCATENA LOS GDG DEL MES)       =
+      *= PE0002R             MES DE SALIDA PE0002W (EXCEPCIONES) DE    =
+      *=                     PE80619, MISMA CONCATENACION              =
+      *= PE0001W             INFORME DE COBERTURA DE TITULAR REAL      =
+      *=                                                               =
+      *=================================================================
+      *= HISTORICO DE CAMBIOS                                          =
+      *= ----------------------------------------------------------    =
+      *= FECHA    COD.CAMBIO   RESPONSABLE   DESCRIPCION DEL CAMBIO    =
+      *= -------- ------------ ------------- ----------------------    =
+      *= 19-09-25 N/A          DID           ALTA DEL PROGRAMA         =
+      *= 09-08-26 N/A          DID           EXCLUIDOS DE LOS CONTADO- =
+      *=                                     RES DE COBERTURA LOS      =
+      *=                                     NUMPERSEMP QUE PE0002R    =
+      *=                                     REPORTA CON DESBORDE DE   =
+      *=                                     TITREA-1, PARA EVITAR     =
+      *=                                     CONTARLOS DOS VECES       =
+      *=                                                               =
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-zSeries.
+       OBJECT-COMPUTER.   IBM-zSeries.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PE0001R  ASSIGN TO  PE0001R
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-PE0001R.
+
+           SELECT PE0002R  ASSIGN TO  PE0002R
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-PE0002R.
+
+           SELECT PE0001W  ASSIGN TO  PE0001W
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS       SEQUENTIAL
+                  FILE STATUS FS-PE0001W.
+
+      *=================================================================
+       DATA DIVISION.
+
+      *=================================================================
+       FILE SECTION.
+      *=================================================================
+
+      *= PE0001R - MES DE SALIDA PE0001W DE PE80619 (RELACIONES CON    =
+      *=           TITULAR REAL LOCALIZADO)                            =
+       FD  PE0001R     BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-1R                     PIC  X(101).
+      *
+      *= PE0002R - MES DE SALIDA PE0002W DE PE80619 (EXCEPCIONES SIN   =
+      *=           TITULAR REAL)                                       =
+       FD  PE0002R     BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-2R                     PIC  X(10).
+      *
+      *= PE0001W - INFORME DE COBERTURA DE TITULAR REAL                =
+       FD  PE0001W     BLOCK CONTAINS 0 CHARACTERS
+                        RECORDING MODE F
+                        LABEL RECORDS STANDARD.
+       01  REG-1W                     PIC  X(80).
+
+      *=================================================================
+       WORKING-STORAGE SECTION.
+      *=================================================================
+      * LITERALES SIGNIFICATIVOS (EVITAR NUMEROS GENERALES)
+      *
+       77  WLT-MODULO           PIC X(8)   VALUE 'PE89946'.
+       77  WLT-MAX-CODRELPEPE   PIC 9(02)  VALUE 18.
+       77  WLT-CODRELPEPE-59    PIC S9(4) COMP  VALUE 59.
+
+      *=================================================================
+      * REDEFINICION DE REG-1R PARA EXTRAER SOLO EL CODRELPEPE, IGUAL
+      * LAYOUT QUE WSS-PE8062O EN PE80619 (WSS-PE8062O-CODRELPEPE ES EL
+      * QUINTO CAMPO, INMEDIATAMENTE TRAS LOS TRES NUMPERS)
+      *
+       01  W-REG-1R  REDEFINES  REG-1R.
+           05  W-1R-NUMPERSEMP     PIC S9(9) COMP.
+           05  W-1R-NUMPERSACC     PIC S9(9) COMP.
+           05  W-1R-NUMPERSNIV     PIC S9(9) COMP.
+           05  W-1R-CODRELPEPE     PIC S9(4) COMP.
+           05  FILLER              PIC X(87).
+
+      *=================================================================
+      * REDEFINICION DE REG-2R, IGUAL LAYOUT QUE WSS-PE0002O EN PE80619
+      *
+       01  W-REG-2R  REDEFINES  REG-2R.
+           05  W-2R-NUMPERSEMP     PIC 9(09).
+           05  W-2R-MOTIVO         PIC X(01).
+               88  W-2R-SIN-UBO       VALUE '1'.
+               88  W-2R-DESBORDE-TR1  VALUE '2'.
+
+      *=================================================================
+      * VARIABLES DE TRABAJO
+      *
+       01  W-VARIABLES.
+           05  W-FIN-PE0001R      PIC 9      VALUE 0.
+               88  FIN-PE0001R               VALUE 1.
+           05  W-FIN-PE0002R      PIC 9      VALUE 0.
+               88  FIN-PE0002R               VALUE 1.
+           05  W-INDICE           PIC 9(02)  COMP  VALUE ZEROS.
+           05  W-ENCONTRADO       PIC X      VALUE 'N'.
+               88  CODRELPEPE-ENCONTRADO        VALUE 'S'.
+           05  W-ENCONTRADO-DESB  PIC X      VALUE 'N'.
+               88  NUMPERSEMP-DESBORDE-TR1      VALUE 'S'.
+           05  W-TDT-COUNT        PIC 9(04)  COMP  VALUE ZERO.
+
+      *=================================================================
+      * TABLA-DESBORDE-TR1: NUMPERSEMP DE TODOS LOS CLIENTES QUE PE80619
+      * REPORTO CON DESBORDE DE TITREA-1 (PE0002R, MOTIVO '2'), CARGADA
+      * ANTES DE PROCESAR PE0001R PARA QUE CUENTA-CLIENTE-CAMINO PUEDA
+      * EXCLUIR A ESOS CLIENTES DE LOS CONTADORES DE COBERTURA: PE80619
+      * PUEDE HABER GRABADO ALGUNAS FILAS DE PE0001W PARA ELLOS ANTES DE
+      * QUE TITREA-1 DESBORDARA A MITAD DE LA EMPRESA, Y SIN ESTA
+      * EXCLUSION QUEDARIAN CONTADOS A LA VEZ COMO CLIENTE CON TITULAR
+      * REAL LOCALIZADO Y COMO CLIENTE CON DESBORDE PENDIENTE DE REVISAR.
+      *
+       01  TABLA-DESBORDE-TR1.
+           05  TDT-ENTRADA  OCCURS 1 TO 5000 TIMES
+                             DEPENDING ON  W-TDT-COUNT
+                             INDEXED BY IX-TDT.
+               10  TDT-NUMPERSEMP      PIC 9(09).
+
+      *=================================================================
+      * ULTIMO NUMPERSEMP CONTABILIZADO EN CADA UNO DE LOS TRES CAMINOS,
+      * PARA CONTAR CLIENTES DISTINTOS (NO RELACIONES) POR RUPTURA DE
+      * CONTROL. -1 (VALOR IMPOSIBLE PARA UN NUMPERSEMP) INDICA QUE EL
+      * CAMINO TODAVIA NO HA CONTABILIZADO NINGUN CLIENTE.
+      *
+       01  W-ULTIMO-NUMPERSEMP.
+           05  W-ULT-NUMPERSEMP-PORCENTAJE  PIC S9(9)  COMP  VALUE -1.
+           05  W-ULT-NUMPERSEMP-FIRMA       PIC S9(9)  COMP  VALUE -1.
+           05  W-ULT-NUMPERSEMP-DIRECTIVO   PIC S9(9)  COMP  VALUE -1.
+
+      *=================================================================
+      * TABLA DE CODRELPEPE (LOS TRES CAMINOS POR LOS QUE PE80619 PUEDE
+      * LOCALIZAR TITULAR REAL: PORCENTAJE 56/57/58, FIRMA DE
+      * ADMINISTRADOR 59, DIRECTIVO/ADMINISTRADOR EETP004 74-87)
+      *
+       01  TABLA-CODRELPEPE.
+           05  TCR-ENTRADA  OCCURS 18 TIMES
+                             INDEXED BY IX-TCR.
+               10  TCR-CODIGO      PIC S9(4) COMP.
+               10  TCR-CONTADOR    PIC 9(09) COMP.
+
+      *=================================================================
+       01  CONTADORES.
+           03  REG-LEIDOS-1        PIC 9(09)  COMP  VALUE ZEROS.
+           03  REG-LEIDOS-2        PIC 9(09)  COMP  VALUE ZEROS.
+           03  CNT-PORCENTAJE      PIC 9(09)  COMP  VALUE ZEROS.
+           03  CNT-FIRMA-ADMON     PIC 9(09)  COMP  VALUE ZEROS.
+           03  CNT-DIRECTIVO       PIC 9(09)  COMP  VALUE ZEROS.
+           03  CNT-OTRO-CODRELPE   PIC 9(09)  COMP  VALUE ZEROS.
+           03  CNT-SIN-UBO         PIC 9(09)  COMP  VALUE ZEROS.
+           03  CNT-DESBORDE-TR1    PIC 9(09)  COMP  VALUE ZEROS.
+           03  REG-TOTAL           PIC Z.ZZZ.ZZZ.ZZ9.
+
+      *=================================================================
+      * LINEA DE INFORME
+      *
+       01  LINEA-INFORME.
+           05  LIN-ETIQUETA        PIC X(32)  VALUE SPACES.
+           05  LIN-CODIGO          PIC ZZZ9   VALUE ZEROS.
+           05  FILLER              PIC X(03)  VALUE SPACES.
+           05  LIN-CONTADOR        PIC ZZZ.ZZZ.ZZ9  VALUE ZEROS.
+
+      *=================================================================
+      * ESTADOS DE FICHERO
+      *
+       77  FS-PE0001R           PIC XX.
+       77  FS-PE0002R           PIC XX.
+       77  FS-PE0001W           PIC XX.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *
+           PERFORM INICIO.
+           PERFORM LEE-PE0002R  UNTIL  FIN-PE0002R.
+           PERFORM LEE-PE0001R  UNTIL  FIN-PE0001R.
+           PERFORM ESCRIBE-INFORME.
+           PERFORM FIN-PROCESO.
+
+      *=================================================================
+      * TRATAMIENTO CENTRAL
+      *
+       INICIO.
+           OPEN  INPUT    PE0001R
+           IF    FS-PE0001R  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL ABRIR PE0001R ' FS-PE0001R
+                 PERFORM ABNORMAL-ENDING
+           END-IF
+           OPEN  INPUT    PE0002R
+           IF    FS-PE0002R  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL ABRIR PE0002R ' FS-PE0002R
+                 PERFORM ABNORMAL-ENDING
+           END-IF
+           OPEN  OUTPUT   PE0001W
+           IF    FS-PE0001W  NOT EQUAL '00'
+                 DISPLAY 'ERROR AL ABRIR PE0001W ' FS-PE0001W
+                 PERFORM ABNORMAL-ENDING
+           END-IF.
+           PERFORM CARGA-TABLA-CODRELPEPE.
+
+      *=================================================================
+      * CARGA-TABLA-CODRELPEPE: INICIALIZA LOS 18 CODIGOS DE CODRELPEPE
+      *                         POR LOS QUE PE80619 PUEDE LOCALIZAR
+      *                         TITULAR REAL (56/57/58/59/74-87), TODOS
+      *                         CON CONTADOR A CERO
+      *
+       CARGA-TABLA-CODRELPEPE.
+           INITIALIZE  TABLA-CODRELPEPE
+           MOVE   56   TO  TCR-CODIGO(01)
+           MOVE   57   TO  TCR-CODIGO(02)
+           MOVE   58   TO  TCR-CODIGO(03)
+           MOVE   59   TO  TCR-CODIGO(04)
+           MOVE   74   TO  TCR-CODIGO(05)
+           MOVE   75   TO  TCR-CODIGO(06)
+           MOVE   76   TO  TCR-CODIGO(07)
+           MOVE   77   TO  TCR-CODIGO(08)
+           MOVE   78   TO  TCR-CODIGO(09)
+           MOVE   79   TO  TCR-CODIGO(10)
+           MOVE   80   TO  TCR-CODIGO(11)
+           MOVE   81   TO  TCR-CODIGO(12)
+           MOVE   82   TO  TCR-CODIGO(13)
+           MOVE   83   TO  TCR-CODIGO(14)
+           MOVE   84   TO  TCR-CODIGO(15)
+           MOVE   85   TO  TCR-CODIGO(16)
+           MOVE   86   TO  TCR-CODIGO(17)
+           MOVE   87   TO  TCR-CODIGO(18).
+
+       LEE-PE0001R.
+           READ  PE0001R
+           EVALUATE FS-PE0001R
+           WHEN     '00'
+                 ADD       1            TO  REG-LEIDOS-1
+                 PERFORM   BUSCA-CODRELPEPE
+                 IF        CODRELPEPE-ENCONTRADO
+                           ADD  1  TO  TCR-CONTADOR(IX-TCR)
+                           PERFORM  CUENTA-CLIENTE-CAMINO
+                 ELSE
+                           ADD  1  TO  CNT-OTRO-CODRELPE
+                 END-IF
+           WHEN     '10'
+                 SET       FIN-PE0001R  TO  TRUE
+           WHEN  OTHER
+                 DISPLAY 'ERROR LEYENDO PE0001R ' FS-PE0001R
+                 PERFORM ABNORMAL-ENDING
+           END-EVALUATE.
+
+      *=================================================================
+      * BUSCA-CODRELPEPE: BUSCA W-1R-CODRELPEPE EN LA TABLA. SI NO SE
+      *                   ENCUENTRA (CODIGO NO ESPERADO), NO SE CUENTA
+      *                   COMO NINGUNO DE LOS TRES CAMINOS Y SE
+      *                   ACUMULA EN CNT-OTRO-CODRELPE PARA REVISION
+      *
+       BUSCA-CODRELPEPE.
+           MOVE  'N'  TO  W-ENCONTRADO
+           SET   IX-TCR  TO  1
+           SEARCH  TCR-ENTRADA
+               AT END
+                    MOVE  'N'  TO  W-ENCONTRADO
+               WHEN  TCR-CODIGO(IX-TCR)  =  W-1R-CODRELPEPE
+                    MOVE  'S'  TO  W-ENCONTRADO
+           END-SEARCH.
+
+      *=================================================================
+      * CUENTA-CLIENTE-CAMINO: CUENTA W-1R-NUMPERSEMP UNA SOLA VEZ POR
+      *                        CAMINO (PORCENTAJE/FIRMA/DIRECTIVO), POR
+      *                        RUPTURA DE CONTROL CONTRA EL ULTIMO
+      *                        NUMPERSEMP CONTABILIZADO EN ESE CAMINO.
+      *                        REQUIERE PE0001R ORDENADO POR NUMPERSEMP
+      *                        (VER CABECERA) PARA QUE LAS VARIAS FILAS
+      *                        QUE UN MISMO CLIENTE PUEDE APORTAR A UN
+      *                        CAMINO LLEGUEN CONTIGUAS.
+      *                        SI EL CLIENTE YA APARECE EN
+      *                        TABLA-DESBORDE-TR1 (PE0002R LO REPORTO
+      *                        CON DESBORDE DE TITREA-1), NO SE CUENTA
+      *                        AQUI: YA VA EN CNT-DESBORDE-TR1 Y
+      *                        CONTARLO TAMBIEN COMO COBERTURA LOCALIZADA
+      *                        LO DUPLICARIA ENTRE LAS DOS PARTES DEL
+      *                        INFORME.
+      *
+       CUENTA-CLIENTE-CAMINO.
+           PERFORM  BUSCA-DESBORDE-TR1
+           IF  NUMPERSEMP-DESBORDE-TR1
+               CONTINUE
+           ELSE
+               EVALUATE  TRUE
+                   WHEN   W-1R-CODRELPEPE  =  56
+                   WHEN   W-1R-CODRELPEPE  =  57
+                   WHEN   W-1R-CODRELPEPE  =  58
+                          IF  W-1R-NUMPERSEMP  NOT =
+                              W-ULT-NUMPERSEMP-PORCENTAJE
+                              ADD   1                TO  CNT-PORCENTAJE
+                              MOVE  W-1R-NUMPERSEMP  TO
+                                    W-ULT-NUMPERSEMP-PORCENTAJE
+                          END-IF
+                   WHEN   W-1R-CODRELPEPE  =  WLT-CODRELPEPE-59
+                          IF  W-1R-NUMPERSEMP  NOT =
+                              W-ULT-NUMPERSEMP-FIRMA
+                              ADD   1                TO  CNT-FIRMA-ADMON
+                              MOVE  W-1R-NUMPERSEMP  TO
+                                    W-ULT-NUMPERSEMP-FIRMA
+                              END-IF
+                   WHEN   OTHER
+                          IF  W-1R-NUMPERSEMP  NOT =
+                              W-ULT-NUMPERSEMP-DIRECTIVO
+                              ADD   1                TO  CNT-DIRECTIVO
+                              MOVE  W-1R-NUMPERSEMP  TO
+                                    W-ULT-NUMPERSEMP-DIRECTIVO
+                              END-IF
+               END-EVALUATE
+           END-IF.
+
+      *=================================================================
+      * BUSCA-DESBORDE-TR1: BUSCA W-1R-NUMPERSEMP EN TABLA-DESBORDE-TR1
+      *
+       BUSCA-DESBORDE-TR1.
+           MOVE  'N'  TO  W-ENCONTRADO-DESB
+           IF     W-TDT-COUNT  >  ZERO
+                  SET   IX-TDT  TO  1
+                  SEARCH  TDT-ENTRADA
+                      AT END
+                           MOVE  'N'  TO  W-ENCONTRADO-DESB
+                      WHEN  TDT-NUMPERSEMP(IX-TDT)  =  W-1R-NUMPERSEMP
+                           MOVE  'S'  TO  W-ENCONTRADO-DESB
+                  END-SEARCH
+           END-IF.
+
+       LEE-PE0002R.
+           READ  PE0002R
+           EVALUATE FS-PE0002R
+           WHEN     '00'
+                 ADD       1            TO  REG-LEIDOS-2
+                 IF        W-2R-SIN-UBO
+                           ADD  1  TO  CNT-SIN-UBO
+                 END-IF
+                 IF        W-2R-DESBORDE-TR1
+                           ADD  1  TO  CNT-DESBORDE-TR1
+                           PERFORM  AGREGA-DESBORDE-TR1
+                 END-IF
+           WHEN     '10'
+                 SET       FIN-PE0002R  TO  TRUE
+           WHEN  OTHER
+                 DISPLAY 'ERROR LEYENDO PE0002R ' FS-PE0002R
+                 PERFORM ABNORMAL-ENDING
+           END-EVALUATE.
+
+      *=================================================================
+      * AGREGA-DESBORDE-TR1: ANADE W-2R-NUMPERSEMP A TABLA-DESBORDE-TR1
+      *                      PARA QUE CUENTA-CLIENTE-CAMINO LO EXCLUYA
+      *                      MAS ADELANTE. SI LA TABLA SE LLENA, SE
+      *                      AVISA Y SE SIGUE (NO SE ABORTA EL PROCESO
+      *                      POR ESTA CONDICION EXCEPCIONAL).
+      *
+       AGREGA-DESBORDE-TR1.
+           IF     W-TDT-COUNT  <  5000
+                  ADD   1                  TO  W-TDT-COUNT
+                  MOVE  W-2R-NUMPERSEMP    TO
+                        TDT-NUMPERSEMP(W-TDT-COUNT)
+           ELSE
+                  DISPLAY 'TABLA-DESBORDE-TR1 LLENA, NO SE EXCLUYE '
+                          W-2R-NUMPERSEMP
+           END-IF.
+
+
+      *=================================================================
+      * ESCRIBE-INFORME: UNA LINEA POR CADA CODRELPEPE, MAS LOS TRES
+      *                  SUBTOTALES Y EL DE EXCEPCIONES SIN UBO
+      *
+       ESCRIBE-INFORME.
+           PERFORM  VARYING  W-INDICE  FROM  1  BY  1
+                    UNTIL    W-INDICE  >  WLT-MAX-CODRELPEPE
+                MOVE   SPACES                  TO  LINEA-INFORME
+                MOVE   'RELACIONES CODRELPEPE'  TO  LIN-ETIQUETA
+                MOVE   TCR-CODIGO(W-INDICE)     TO  LIN-CODIGO
+                MOVE   TCR-CONTADOR(W-INDICE)   TO  LIN-CONTADOR
+                MOVE   SPACES                   TO  REG-1W
+                WRITE  REG-1W  FROM  LINEA-INFORME
+           END-PERFORM
+
+           MOVE   SPACES                        TO  LINEA-INFORME
+           MOVE   'CLIENTES POR PORCENTAJE (56-58)' TO LIN-ETIQUETA
+           MOVE   CNT-PORCENTAJE                 TO  LIN-CONTADOR
+           MOVE   SPACES                         TO  REG-1W
+           WRITE  REG-1W  FROM  LINEA-INFORME
+
+           MOVE   SPACES                        TO  LINEA-INFORME
+           MOVE   'CLIENTES POR FIRMA ADMON. (59)' TO LIN-ETIQUETA
+           MOVE   CNT-FIRMA-ADMON                TO  LIN-CONTADOR
+           MOVE   SPACES                         TO  REG-1W
+           WRITE  REG-1W  FROM  LINEA-INFORME
+
+           MOVE   SPACES                        TO  LINEA-INFORME
+           MOVE   'CLIENTES POR DIRECTIVO (74-87)' TO LIN-ETIQUETA
+           MOVE   CNT-DIRECTIVO                  TO  LIN-CONTADOR
+           MOVE   SPACES                         TO  REG-1W
+           WRITE  REG-1W  FROM  LINEA-INFORME
+
+           MOVE   SPACES                        TO  LINEA-INFORME
+           MOVE   'TOTAL SIN TITULAR REAL'       TO  LIN-ETIQUETA
+           MOVE   CNT-SIN-UBO                    TO  LIN-CONTADOR
+           MOVE   SPACES                         TO  REG-1W
+           WRITE  REG-1W  FROM  LINEA-INFORME
+
+           MOVE   SPACES                        TO  LINEA-INFORME
+           MOVE   'TOTAL DESBORDE TITREA-1'      TO  LIN-ETIQUETA
+           MOVE   CNT-DESBORDE-TR1               TO  LIN-CONTADOR
+           MOVE   SPACES                         TO  REG-1W
+           WRITE  REG-1W  FROM  LINEA-INFORME
+
+           IF     CNT-OTRO-CODRELPE  GREATER  ZEROS
+                  MOVE   SPACES                    TO  LINEA-INFORME
+                  MOVE   'CODRELPEPE NO ESPERADO'   TO  LIN-ETIQUETA
+                  MOVE   CNT-OTRO-CODRELPE          TO  LIN-CONTADOR
+                  MOVE   SPACES                     TO  REG-1W
+                  WRITE  REG-1W  FROM  LINEA-INFORME
+           END-IF.
+
+       FIN-PROCESO.
+           MOVE    REG-LEIDOS-1     TO        REG-TOTAL
+           DISPLAY 'REGISTROS LEIDOS EN PE0001R  ' REG-TOTAL
+           MOVE    REG-LEIDOS-2     TO        REG-TOTAL
+           DISPLAY 'REGISTROS LEIDOS EN PE0002R  ' REG-TOTAL
+           MOVE    CNT-PORCENTAJE   TO        REG-TOTAL
+           DISPLAY 'CLIENTES POR PORCENTAJE (56-58) ' REG-TOTAL
+           MOVE    CNT-FIRMA-ADMON  TO        REG-TOTAL
+           DISPLAY 'CLIENTES POR FIRMA ADMON. (59)   ' REG-TOTAL
+           MOVE    CNT-DIRECTIVO    TO        REG-TOTAL
+           DISPLAY 'CLIENTES POR DIRECTIVO (74-87)   ' REG-TOTAL
+           MOVE    CNT-SIN-UBO      TO        REG-TOTAL
+           DISPLAY 'TOTAL SIN TITULAR REAL       ' REG-TOTAL
+           CLOSE    PE0001R
+                    PE0002R
+                    PE0001W
+           PERFORM ALTO-PROCESAMIENTO.
+
+       ABNORMAL-ENDING.
+           CLOSE    PE0001R
+                    PE0002R
+                    PE0001W
+           MOVE '847'      TO      RETURN-CODE
+           DISPLAY    'TERMINO ANORMAL ' RETURN-CODE
+           PERFORM  ALTO-PROCESAMIENTO.
+
+       ALTO-PROCESAMIENTO.
+           GOBACK.
